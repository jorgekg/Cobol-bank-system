@@ -0,0 +1,22 @@
+      ******************************************************************
+      * PEOPLEREC - shared customer master record layout for
+      * storage/people.data.  Included with COPY ... REPLACING so every
+      * program that touches the customer file keeps its own field-name
+      * prefix (PEOPLE-RW-, WS-PEOPLE-IN-, etc) while sharing one
+      * physical layout.
+      ******************************************************************
+           05 :PFX:-ID              PIC 9(10).
+           05 :PFX:-NAME            PIC A(255).
+           05 :PFX:-BIRTH           PIC A(8).
+           05 :PFX:-CITY            PIC A(255).
+           05 :PFX:-NEIGHBORHOOD    PIC A(255).
+           05 :PFX:-STREET          PIC A(255).
+           05 :PFX:-NUMBER          PIC 9(10).
+           05 :PFX:-CEP             PIC 9(10).
+           05 :PFX:-SIGNATURE       PIC A(10).
+           05 :PFX:-CPF             PIC A(11).
+           05 :PFX:-TELEFONE        PIC A(10).
+           05 :PFX:-SENHA           PIC A(8).
+           05 :PFX:-STATUS          PIC A(1).
+               88 :PFX:-ACTIVE VALUE 'A'.
+               88 :PFX:-BLOCKED VALUE 'B'.
