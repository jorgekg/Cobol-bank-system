@@ -4,99 +4,155 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-             SELECT PEOPLE ASSIGN TO 'storage/people.data'.
+             SELECT PEOPLE ASSIGN TO 'storage/people.data'
+             FILE STATUS IS FS-PEOPLE.
              SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
              ORGANIZATION IS INDEXED
              ACCESS IS RANDOM
              RECORD KEY IS PEOPLE-RW-ID
+             ALTERNATE RECORD KEY IS PEOPLE-RW-CPF
              FILE STATUS IS FS.
+             SELECT PEOPLE-AUDIT ASSIGN TO 'storage/peopleaudit.data'.
 
        DATA DIVISION.
            FILE SECTION.
            FD PEOPLE.
            01 PEOPLE-FILE.
-               05 PEOPLE-ID PIC 9(10).
-               05 PEOPLE-NAME PIC A(255).
-               05 PEOPLE-BIRTH PIC A(8).
-               05 PEOPLE-CITY PIC A(255).
-               05 PEOPLE-NEIGHBORHOOD PIC A(255).
-               05 PEOPLE-STREET PIC A(255).
-               05 PEOPLE-NUMBER PIC 9(10).
-               05 PEOPLE-CEP PIC 9(10).
-               05 PEOPLE-SIGNATURE PIC A(10).
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE==.
            FD PEOPLE-RW.
            01 PEOPLE-RW-FILE.
-               05 PEOPLE-RW-ID PIC 9(10).
-               05 PEOPLE-RW-NAME PIC A(255).
-               05 PEOPLE-RW-BIRTH PIC A(8).
-               05 PEOPLE-RW-CITY PIC A(255).
-               05 PEOPLE-RW-NEIGHBORHOOD PIC A(255).
-               05 PEOPLE-RW-STREET PIC A(255).
-               05 PEOPLE-RW-NUMBER PIC 9(10).
-               05 PEOPLE-RW-CEP PIC 9(10).
-               05 PEOPLE-RW-SIGNATURE PIC A(10).
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-RW==.
+           FD PEOPLE-AUDIT.
+           01 PEOPLE-AUDIT-FILE.
+               05 PEOPLE-AUDIT-ID PIC 9(10).
+               05 PEOPLE-AUDIT-OPERATION PIC A(1).
+                   88 PEOPLE-AUDIT-CREATE VALUE 'C'.
+                   88 PEOPLE-AUDIT-UPDATE VALUE 'U'.
+               05 PEOPLE-AUDIT-DATE PIC 9(6).
+               05 PEOPLE-AUDIT-TIME PIC 9(8).
+               03 AUDIT-BEF.
+                   COPY PEOPLEREC REPLACING ==:PFX:== BY ==AUDIT-BEF==.
+               03 AUDIT-AFT.
+                   COPY PEOPLEREC REPLACING ==:PFX:== BY ==AUDIT-AFT==.
 
            WORKING-STORAGE SECTION.
-           01 WS-PEOPLE-FILE-IN.
-               05 WS-PEOPLE-FILE-IN-ID PIC 9(10).
-               05 WS-PEOPLE-FILE-IN-NAME PIC A(255).
-               05 WS-PEOPLE-FILE-IN-BIRTH PIC A(8).
-               05 WS-PEOPLE-FILE-IN-CITY PIC A(255).
-               05 WS-PEOPLE-FILE-IN-NEIGHBORHOOD PIC A(255).
-               05 WS-PEOPLE-FILE-IN-STREET PIC A(255).
-               05 WS-PEOPLE-FILE-IN-NUMBER PIC 9(10).
-               05 WS-PEOPLE-FILE-IN-CEP PIC 9(10).
-               05 WS-PEOPLE-FILE-IN-SIGNATURE PIC A(10).
-           01 WS-EOF PIC A(1).
            01 WS-EXSIST PIC A(1) value 'N'.
-           01 FS PIC 9(10) USAGE NATIONAL.
+           01 WS-DUP-CPF PIC A(1) value 'N'.
+           01 WS-HASHED-SENHA PIC A(8).
+           01 FS PIC A(2).
+           01 FS-PEOPLE PIC A(2).
+           01 WS-FRESH-FILE PIC A(1) value 'N'.
 
            LINKAGE SECTION.
            01 WS-PEOPLE-IN.
-               05 WS-PEOPLE-IN-ID PIC 9(10).
-               05 WS-PEOPLE-IN-NAME PIC A(255).
-               05 WS-PEOPLE-IN-BIRTH PIC A(8).
-               05 WS-PEOPLE-IN-CITY PIC A(255).
-               05 WS-PEOPLE-IN-NEIGHBORHOOD PIC A(255).
-               05 WS-PEOPLE-IN-STREET PIC A(255).
-               05 WS-PEOPLE-IN-NUMBER PIC 9(10).
-               05 WS-PEOPLE-IN-CEP PIC 9(10).
-               05 WS-PEOPLE-IN-SIGNATURE PIC A(10).
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==WS-PEOPLE-IN==.
+           01 WS-SAVE-STATUS PIC A(1).
+               88 SAVE-STATUS-OK VALUE 'S'.
+               88 SAVE-STATUS-DUP-CPF VALUE 'D'.
 
 
-       PROCEDURE DIVISION USING WS-PEOPLE-IN.
-           OPEN INPUT PEOPLE.
-           PERFORM UNTIL WS-EOF='Y'
-               READ PEOPLE INTO WS-PEOPLE-FILE-IN
-               AT END MOVE 'Y' TO WS-EOF
-                   not at end
-                   IF WS-PEOPLE-IN-ID = WS-PEOPLE-FILE-IN-ID THEN
-                       MOVE 'Y' TO WS-EXSIST
-                   END-IF
-                   END-READ
-               END-PERFORM.
-           CLOSE PEOPLE.
+       PROCEDURE DIVISION USING WS-PEOPLE-IN WS-SAVE-STATUS.
+           SET SAVE-STATUS-OK TO TRUE.
+           MOVE 'N' TO WS-FRESH-FILE.
+           OPEN I-O PEOPLE-RW.
+           IF FS NOT = '00' THEN
+               CLOSE PEOPLE-RW
+               OPEN OUTPUT PEOPLE-RW
+               MOVE 'N' TO WS-EXSIST
+               MOVE 'Y' TO WS-FRESH-FILE
+           ELSE
+               MOVE WS-PEOPLE-IN-ID TO PEOPLE-RW-ID
+               READ PEOPLE-RW
+                  KEY IS PEOPLE-RW-ID
+                  INVALID KEY MOVE 'N' TO WS-EXSIST
+                  NOT INVALID KEY MOVE 'Y' TO WS-EXSIST
+               END-READ
+           END-IF.
            MOVE WS-PEOPLE-IN TO PEOPLE-FILE.
+           MOVE WS-PEOPLE-IN TO AUDIT-AFT.
+           CALL 'PEOPLEHASH' USING WS-PEOPLE-IN-SENHA WS-HASHED-SENHA
+           END-CALL
+           MOVE WS-HASHED-SENHA TO AUDIT-AFT-SENHA.
            IF WS-EXSIST = 'N' THEN
+               IF WS-FRESH-FILE = 'Y' THEN
+                   MOVE 'N' TO WS-DUP-CPF
+               ELSE
+                   MOVE WS-PEOPLE-IN-CPF TO PEOPLE-RW-CPF
+                   READ PEOPLE-RW
+                       KEY IS PEOPLE-RW-CPF
+                       INVALID KEY MOVE 'N' TO WS-DUP-CPF
+                       NOT INVALID KEY
+                           IF PEOPLE-RW-ID = WS-PEOPLE-IN-ID THEN
+                               MOVE 'N' TO WS-DUP-CPF
+                           ELSE
+                               MOVE 'Y' TO WS-DUP-CPF
+                           END-IF
+                   END-READ
+               END-IF
+               IF WS-DUP-CPF = 'Y' THEN
+                   SET SAVE-STATUS-DUP-CPF TO TRUE
+                   CLOSE PEOPLE-RW
+                   DISPLAY 'CPF JA CADASTRADO EM OUTRO CLIENTE: '
+                       WS-PEOPLE-IN-CPF
+               ELSE
+               SET PEOPLE-ACTIVE TO TRUE
+               SET AUDIT-AFT-ACTIVE TO TRUE
+               MOVE WS-HASHED-SENHA TO PEOPLE-SENHA
+               CLOSE PEOPLE-RW
                OPEN EXTEND PEOPLE
+               IF FS-PEOPLE NOT = '00' THEN
+                   DISPLAY 'ERRO AO GRAVAR STORAGE/PEOPLE.DATA: '
+                       FS-PEOPLE
+               ELSE
                    WRITE PEOPLE-FILE
                    END-WRITE
+                   IF FS-PEOPLE NOT = '00' THEN
+                       DISPLAY 'ERRO AO GRAVAR CLIENTE: 'FS-PEOPLE
+                   ELSE
+                       MOVE WS-PEOPLE-IN-ID TO PEOPLE-AUDIT-ID
+                       SET PEOPLE-AUDIT-CREATE TO TRUE
+                       INITIALIZE AUDIT-BEF
+                       ACCEPT PEOPLE-AUDIT-DATE FROM DATE
+                       ACCEPT PEOPLE-AUDIT-TIME FROM TIME
+                       OPEN EXTEND PEOPLE-AUDIT
+                           WRITE PEOPLE-AUDIT-FILE
+                           END-WRITE
+                       CLOSE PEOPLE-AUDIT
+                       DISPLAY 'Cliente salvo com sucesso: '
+                           WS-PEOPLE-IN-ID
+                   END-IF
+               END-IF
                CLOSE PEOPLE
-               DISPLAY 'Cliente salvo com sucesso: 'WS-PEOPLE-IN-ID
+               END-IF
            ELSE
-               OPEN I-O PEOPLE-RW
-                   MOVE WS-PEOPLE-IN-ID TO PEOPLE-RW-ID
-                   DISPLAY PEOPLE-RW-ID
-                   READ PEOPLE-RW
-                      KEY IS PEOPLE-RW-ID
-                      INVALID KEY DISPLAY 'KEY IS NOT EXISTING'
-                      NOT INVALID KEY DISPLAY PEOPLE-RW-NAME
-                   END-READ
-                   MOVE 'TSALKDÇLAKSDÇLAKSLÇKD' TO PEOPLE-RW-NAME
-                   DISPLAY PEOPLE-RW-FILE
-                   REWRITE PEOPLE-RW-FILE
-                   END-REWRITE
+               MOVE PEOPLE-RW-FILE TO AUDIT-BEF
+               MOVE WS-PEOPLE-IN-NAME TO PEOPLE-RW-NAME
+               MOVE WS-PEOPLE-IN-BIRTH TO PEOPLE-RW-BIRTH
+               MOVE WS-PEOPLE-IN-CITY TO PEOPLE-RW-CITY
+               MOVE WS-PEOPLE-IN-NEIGHBORHOOD
+                   TO PEOPLE-RW-NEIGHBORHOOD
+               MOVE WS-PEOPLE-IN-STREET TO PEOPLE-RW-STREET
+               MOVE WS-PEOPLE-IN-NUMBER TO PEOPLE-RW-NUMBER
+               MOVE WS-PEOPLE-IN-CEP TO PEOPLE-RW-CEP
+               MOVE WS-PEOPLE-IN-TELEFONE TO PEOPLE-RW-TELEFONE
+               MOVE WS-HASHED-SENHA TO PEOPLE-RW-SENHA
+               MOVE PEOPLE-RW-CPF TO AUDIT-AFT-CPF
+               REWRITE PEOPLE-RW-FILE
+               END-REWRITE
+               IF FS NOT = '00' THEN
+                   DISPLAY 'ERRO AO ATUALIZAR CLIENTE: 'FS
+               ELSE
+                   MOVE WS-PEOPLE-IN-ID TO PEOPLE-AUDIT-ID
+                   SET PEOPLE-AUDIT-UPDATE TO TRUE
+                   ACCEPT PEOPLE-AUDIT-DATE FROM DATE
+                   ACCEPT PEOPLE-AUDIT-TIME FROM TIME
+                   OPEN EXTEND PEOPLE-AUDIT
+                       WRITE PEOPLE-AUDIT-FILE
+                       END-WRITE
+                   CLOSE PEOPLE-AUDIT
+                   DISPLAY 'Cliente atualizado com sucesso: '
+                       WS-PEOPLE-IN-ID
+               END-IF
                CLOSE PEOPLE-RW
-               DISPLAY 'Cliente atualizado com sucesso: 'WS-PEOPLE-IN-ID
            END-IF
            goback.
