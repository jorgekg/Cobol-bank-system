@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Calcular um digest de tamanho fixo para a senha de um
+      *         cliente, para que PEOPLE-RW-SENHA nunca guarde a senha
+      *         em texto puro em storage/people.data.  Chamado por
+      *         PEOPLESAVE antes de gravar e por PEOPLELOGIN antes de
+      *         comparar a senha informada no login.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEOPLEHASH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-HASH-IDX PIC 9(2).
+           01 WS-HASH-ACCUM PIC 9(8).
+           01 WS-HASH-DIGITS REDEFINES WS-HASH-ACCUM PIC X(8).
+           01 WS-HASH-CHAR PIC 9(3).
+
+           LINKAGE SECTION.
+           01 HASH-IN-SENHA PIC A(8).
+           01 HASH-OUT-SENHA PIC A(8).
+
+       PROCEDURE DIVISION USING HASH-IN-SENHA HASH-OUT-SENHA.
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 8
+               MOVE FUNCTION ORD(HASH-IN-SENHA(WS-HASH-IDX:1))
+                   TO WS-HASH-CHAR
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD(
+                       (WS-HASH-ACCUM * 37 + WS-HASH-CHAR), 99999999)
+           END-PERFORM.
+           MOVE WS-HASH-DIGITS TO HASH-OUT-SENHA.
+           GOBACK.
