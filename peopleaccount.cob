@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Abrir uma nova conta e vincula-la ao cliente que a
+      *         solicitou
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEOPLEACCOUNT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT ACCOUNT-IN ASSIGN TO 'input/account.data'.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS PEOPLE-RW-ID
+             FILE STATUS IS FS-PEOPLE.
+             SELECT STATEMENT-OUT ASSIGN TO 'storage/statement.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS ACCOUNT-OUT-ID
+             ALTERNATE RECORD KEY IS ACCOUNT-OUT-PEOPLE-ID
+                 WITH DUPLICATES
+             FILE STATUS IS FS-ACCOUNT.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT-IN.
+           01 ACCOUNT-IN-FILE.
+               05 ACCOUNT-IN-PEOPLE-ID PIC 9(10).
+               05 ACCOUNT-IN-ACCOUNT-ID PIC 9(10).
+               05 ACCOUNT-IN-TYPE PIC A(1).
+
+           FD PEOPLE-RW.
+           01 PEOPLE-RW-FILE.
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-RW==.
+
+           FD STATEMENT-OUT.
+           01 ACCOUNT-OUT-MOVEMENT.
+               COPY ACCOUNTREC REPLACING ==:PFX:== BY ==ACCOUNT-OUT==.
+
+           WORKING-STORAGE SECTION.
+           01 WS-ACCOUNT-IN.
+               05 WS-ACCOUNT-IN-PEOPLE-ID PIC 9(10).
+               05 WS-ACCOUNT-IN-ACCOUNT-ID PIC 9(10).
+               05 WS-ACCOUNT-IN-TYPE PIC A(1).
+           01 WS-EOF PIC A(1).
+           01 WS-PEOPLE-EXISTS PIC A(1).
+           01 FS-PEOPLE PIC A(2).
+           01 FS-ACCOUNT PIC A(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ACCOUNT-IN.
+           OPEN INPUT PEOPLE-RW.
+           OPEN I-O STATEMENT-OUT.
+           IF FS-ACCOUNT NOT = '00' THEN
+               CLOSE STATEMENT-OUT
+               OPEN OUTPUT STATEMENT-OUT
+           END-IF.
+           IF FS-PEOPLE NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR STORAGE/PEOPLE.DATA: 'FS-PEOPLE
+           ELSE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT-IN INTO WS-ACCOUNT-IN
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     MOVE WS-ACCOUNT-IN-PEOPLE-ID TO PEOPLE-RW-ID
+                     READ PEOPLE-RW
+                       INVALID KEY MOVE 'N' TO WS-PEOPLE-EXISTS
+                       NOT INVALID KEY MOVE 'Y' TO WS-PEOPLE-EXISTS
+                     END-READ
+                     IF WS-PEOPLE-EXISTS = 'Y' THEN
+                       MOVE WS-ACCOUNT-IN-ACCOUNT-ID TO ACCOUNT-OUT-ID
+                       MOVE WS-ACCOUNT-IN-PEOPLE-ID
+                         TO ACCOUNT-OUT-PEOPLE-ID
+                       MOVE 0 TO ACCOUNT-OUT-VALUE
+                       MOVE 9999999999.99 TO ACCOUNT-OUT-DAILY-LIMIT
+                       MOVE 0 TO ACCOUNT-OUT-DAILY-TOTAL
+                       MOVE 0 TO ACCOUNT-OUT-DAILY-DATE
+                       MOVE 0 TO ACCOUNT-OUT-OVERDRAFT-LIMIT
+                       SET ACCOUNT-OUT-OPEN TO TRUE
+                       IF WS-ACCOUNT-IN-TYPE = 'S' THEN
+                           SET ACCOUNT-OUT-SAVINGS TO TRUE
+                       ELSE
+                           SET ACCOUNT-OUT-CHECKING TO TRUE
+                       END-IF
+                       MOVE 'BRL' TO ACCOUNT-OUT-CURRENCY
+                       WRITE ACCOUNT-OUT-MOVEMENT
+                         INVALID KEY
+                           DISPLAY 'CONTA JA EXISTE: '
+                             WS-ACCOUNT-IN-ACCOUNT-ID
+                       END-WRITE
+                       DISPLAY 'CONTA ABERTA: '
+                         WS-ACCOUNT-IN-ACCOUNT-ID
+                         ' PARA O CLIENTE: '
+                         WS-ACCOUNT-IN-PEOPLE-ID
+                     ELSE
+                       DISPLAY 'CLIENTE NAO ENCONTRADO: '
+                         WS-ACCOUNT-IN-PEOPLE-ID
+                     END-IF
+               END-READ
+           END-PERFORM
+           END-IF.
+           CLOSE ACCOUNT-IN.
+           CLOSE PEOPLE-RW.
+           CLOSE STATEMENT-OUT.
+           GOBACK.
