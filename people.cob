@@ -5,33 +5,51 @@
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
              SELECT PEOPLE-IN ASSIGN TO 'input/people.data'.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS PEOPLE-RW-ID
+             FILE STATUS IS FS-PEOPLE.
+             SELECT SESSION-RW ASSIGN TO 'storage/session.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS SESSION-RW-PEOPLE-ID
+             FILE STATUS IS FS-SESSION.
+             SELECT PEOPLE-EXCEPT ASSIGN TO
+                 'output/peopleexception.data'.
 
        DATA DIVISION.
            FILE SECTION.
            FD PEOPLE-IN.
            01 PEOPLE-IN-FILE.
-               05 PEOPLE-IN-ID PIC 9(10).
-               05 PEOPLE-IN-NAME PIC A(255).
-               05 PEOPLE-IN-BIRTH PIC A(8).
-               05 PEOPLE-IN-CITY PIC A(255).
-               05 PEOPLE-IN-NEIGHBORHOOD PIC A(255).
-               05 PEOPLE-IN-STREET PIC A(255).
-               05 PEOPLE-IN-NUMBER PIC 9(10).
-               05 PEOPLE-IN-CEP PIC 9(10).
-               05 PEOPLE-IN-SIGNATURE PIC A(10).
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-IN==.
+
+           FD PEOPLE-RW.
+           01 PEOPLE-RW-FILE.
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-RW==.
+
+           FD SESSION-RW.
+           01 SESSION-RW-FILE.
+               COPY SESSIONREC REPLACING ==:PFX:== BY ==SESSION-RW==.
+
+           FD PEOPLE-EXCEPT.
+           01 PEOPLE-EXCEPT-FILE.
+               05 PEOPLE-EXCEPT-ID PIC 9(10).
+               05 PEOPLE-EXCEPT-REASON PIC A(40).
 
            WORKING-STORAGE SECTION.
            01 WS-PEOPLE-IN.
-               05 WS-PEOPLE-IN-ID PIC 9(10).
-               05 WS-PEOPLE-IN-NAME PIC A(255).
-               05 WS-PEOPLE-IN-BIRTH PIC A(8).
-               05 WS-PEOPLE-IN-CITY PIC A(255).
-               05 WS-PEOPLE-IN-NEIGHBORHOOD PIC A(255).
-               05 WS-PEOPLE-IN-STREET PIC A(255).
-               05 WS-PEOPLE-IN-NUMBER PIC 9(10).
-                      05 WS-PEOPLE-IN-CEP PIC 9(10).
-               05 WS-PEOPLE-IN-SIGNATURE PIC A(10).
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==WS-PEOPLE-IN==.
            01 WS-EOF PIC A(1).
+           01 WS-CUSTOMER-EXISTS PIC A(1).
+           01 WS-CUSTOMER-BLOCKED PIC A(1).
+           01 WS-SESSION-VALID PIC A(1).
+           01 WS-VALID-FLAG PIC A(1).
+           01 WS-REJECT-REASON PIC A(40).
+           01 WS-SAVE-STATUS PIC A(1).
+           01 WS-TODAY PIC 9(8).
+           01 FS-PEOPLE PIC A(2).
+           01 FS-SESSION PIC A(2).
 
            LINKAGE SECTION.
            01 WS-INPUT.
@@ -40,15 +58,79 @@
 
        PROCEDURE DIVISION USING WS-INPUT.
          OPEN INPUT PEOPLE-IN.
+         OPEN INPUT PEOPLE-RW.
+         OPEN INPUT SESSION-RW.
+         OPEN OUTPUT PEOPLE-EXCEPT.
+         ACCEPT WS-TODAY FROM DATE YYYYMMDD.
            PERFORM UNTIL WS-EOF='Y'
              READ PEOPLE-IN INTO WS-PEOPLE-IN
                AT END MOVE 'Y' TO WS-EOF
                  not at end
-                   IF WS-INPUT-SIGNATURE = WS-PEOPLE-IN-SIGNATURE THEN
+                   CALL 'PEOPLEVALID' USING WS-PEOPLE-IN WS-VALID-FLAG
+                       WS-REJECT-REASON
+                   END-CALL
+                   IF WS-VALID-FLAG = 'N' THEN
+                     MOVE WS-PEOPLE-IN-ID TO PEOPLE-EXCEPT-ID
+                     MOVE WS-REJECT-REASON TO PEOPLE-EXCEPT-REASON
+                     WRITE PEOPLE-EXCEPT-FILE
+                     DISPLAY 'CADASTRO REJEITADO: ' WS-PEOPLE-IN-ID
+                         ' - ' WS-REJECT-REASON
+                   ELSE
+                   MOVE WS-PEOPLE-IN-ID TO PEOPLE-RW-ID
+                   READ PEOPLE-RW
+                     INVALID KEY MOVE 'N' TO WS-CUSTOMER-EXISTS
+                     NOT INVALID KEY MOVE 'Y' TO WS-CUSTOMER-EXISTS
+                   END-READ
+                   IF WS-CUSTOMER-EXISTS = 'N' THEN
                      CALL 'PEOPLESAVE' USING BY CONTENT WS-PEOPLE-IN
+                         WS-SAVE-STATUS
+                     END-CALL
+                     IF WS-SAVE-STATUS = 'D' THEN
+                         MOVE WS-PEOPLE-IN-ID TO PEOPLE-EXCEPT-ID
+                         MOVE 'CPF JA CADASTRADO EM OUTRO CLIENTE'
+                             TO PEOPLE-EXCEPT-REASON
+                         WRITE PEOPLE-EXCEPT-FILE
+                     END-IF
+                   ELSE
+                     IF PEOPLE-RW-BLOCKED THEN
+                         MOVE 'Y' TO WS-CUSTOMER-BLOCKED
+                     ELSE
+                         MOVE 'N' TO WS-CUSTOMER-BLOCKED
+                     END-IF
+                     IF WS-CUSTOMER-BLOCKED = 'Y' THEN
+                         DISPLAY 'CLIENTE BLOQUEADO: '
+                             WS-PEOPLE-IN-ID
+                     ELSE
+                         MOVE WS-PEOPLE-IN-ID TO SESSION-RW-PEOPLE-ID
+                         READ SESSION-RW
+                           INVALID KEY
+                             MOVE 'N' TO WS-SESSION-VALID
+                           NOT INVALID KEY
+                             IF SESSION-RW-TOKEN = WS-INPUT-SIGNATURE
+                                 AND SESSION-RW-EXPIRES-DATE
+                                     NOT < WS-TODAY THEN
+                                 MOVE 'Y' TO WS-SESSION-VALID
+                             ELSE
+                                 MOVE 'N' TO WS-SESSION-VALID
+                             END-IF
+                         END-READ
+                         IF WS-SESSION-VALID = 'Y' THEN
+                             CALL 'PEOPLESAVE'
+                                 USING BY CONTENT WS-PEOPLE-IN
+                                 WS-SAVE-STATUS
+                             END-CALL
+                         ELSE
+                             DISPLAY 'SESSAO INVALIDA OU EXPIRADA: '
+                                 WS-PEOPLE-IN-ID
+                         END-IF
+                     END-IF
+                   END-IF
                    END-IF
                    END-READ
                END-PERFORM.
            CLOSE PEOPLE-IN.
+           CLOSE PEOPLE-RW.
+           CLOSE SESSION-RW.
+           CLOSE PEOPLE-EXCEPT.
            DISPLAY 'Operacao para a sessao: 'WS-INPUT-SIGNATURE.
            goback.
