@@ -6,47 +6,247 @@
            FILE-CONTROL.
            SELECT IN-PUT ASSIGN TO 'input/operation.data'.
            SELECT OUT-PUT ASSIGN TO 'output/operation.data'.
+           SELECT CHECK-POINT ASSIGN TO 'output/checkpoint.data'
+               FILE STATUS IS FS-CKPT.
 
        DATA DIVISION.
            FILE SECTION.
            FD IN-PUT.
            01 IN-PUT-FILE.
                05 DATA-INPUT-OPERATION-ID PIC 9(5).
+               05 DATA-INPUT-SIGNATURE PIC A(10).
+               05 DATA-INPUT-ACCOUNT-ID PIC 9(10).
+               05 DATA-INPUT-AMOUNT PIC 9(10)V9(2).
+               05 DATA-INPUT-LOAN-PEOPLE-ID PIC 9(10).
+               05 DATA-INPUT-LOAN-OPERATION PIC 9(1).
+               05 DATA-INPUT-LOAN-TERM PIC 9(3).
+               05 DATA-INPUT-LOAN-RATE PIC 9(3)V9(4).
 
            FD OUT-PUT.
            01 OUT-PUT-FILE.
                05 DATA-OUTPUT-STATUS PIC A(3).
                05 DATA-OUTPUT-SERVICE PIC A(3).
 
+           FD CHECK-POINT.
+           01 CHECK-POINT-FILE.
+               05 CKPT-LAST-SEQ-CAD PIC 9(8).
+               05 CKPT-LAST-SEQ-ACC PIC 9(8).
+               05 CKPT-LAST-SEQ-INQ PIC 9(8).
+
            WORKING-STORAGE SECTION.
            01 WS-INPUT.
                05 WS-INPUT-OPERATION-ID PIC 9(5).
+               05 WS-INPUT-SIGNATURE PIC A(10).
+               05 WS-INPUT-ACCOUNT-ID PIC 9(10).
+               05 WS-INPUT-AMOUNT PIC 9(10)V9(2).
+               05 WS-INPUT-LOAN-PEOPLE-ID PIC 9(10).
+               05 WS-INPUT-LOAN-OPERATION PIC 9(1).
+               05 WS-INPUT-LOAN-TERM PIC 9(3).
+               05 WS-INPUT-LOAN-RATE PIC 9(3)V9(4).
+
+           01 WS-BANK-ACCOUNT.
+               05 WS-BANK-OPERATION-ID PIC A(5).
+               05 WS-BANK-ACCOUNT-ID PIC 9(10).
+               05 WS-BANK-MOVEMENT-VALUE PIC 9(10)V9(2).
+               05 WS-BANK-LOAN-PEOPLE-ID PIC 9(10).
+               05 WS-BANK-LOAN-OPERATION PIC 9(1).
+               05 WS-BANK-LOAN-TERM PIC 9(3).
+               05 WS-BANK-LOAN-RATE PIC 9(3)V9(4).
+               05 WS-BANK-RETURN-STATUS PIC A(3).
 
            01 WS-EOF PIC A(1).
+           01 WS-SERVICE PIC A(3).
+           01 WS-SEQ PIC 9(8) COMP VALUE 0.
+           01 WS-RESTART-SEQ-CAD PIC 9(8) COMP VALUE 0.
+           01 WS-RESTART-SEQ-ACC PIC 9(8) COMP VALUE 0.
+           01 WS-RESTART-SEQ-INQ PIC 9(8) COMP VALUE 0.
+           01 WS-CKPT-INTERVAL PIC 9(4) COMP VALUE 100.
+           01 WS-CKPT-QUOT PIC 9(8) COMP.
+           01 WS-CKPT-REM PIC 9(8) COMP.
+           01 FS-CKPT PIC X(2).
 
+      *>  Batch queue is drained in three ordered windows so a partial
+      *>  rerun of one window (e.g. account operations) neither skips
+      *>  past nor re-touches records that belong to another window:
+      *>  1 -> MANUTENCAO DE CLIENTES (operation 1)
+      *>  2 -> OPERACOES DE CONTA (operations 2, 6, 7, 8, 9)
+      *>  3 -> CONSULTAS/RELATORIOS (operations 3, 4, 5)
        PROCEDURE DIVISION.
+           INITIALIZE CHECK-POINT-FILE.
+           OPEN INPUT CHECK-POINT.
+           IF FS-CKPT = '00'
+               READ CHECK-POINT
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQ-CAD TO WS-RESTART-SEQ-CAD
+                       MOVE CKPT-LAST-SEQ-ACC TO WS-RESTART-SEQ-ACC
+                       MOVE CKPT-LAST-SEQ-INQ TO WS-RESTART-SEQ-INQ
+               END-READ
+               CLOSE CHECK-POINT
+           END-IF.
+           OPEN OUTPUT OUT-PUT.
+
+      *>  Janela 1: manutencao de clientes
+           MOVE 0 TO WS-SEQ.
+           MOVE 'N' TO WS-EOF.
            OPEN INPUT IN-PUT.
-               PERFORM UNTIL WS-EOF='Y'
-                   READ IN-PUT INTO WS-INPUT
-                       AT END MOVE 'Y' TO WS-EOF
-                       not at end
-                       IF WS-INPUT-OPERATION-ID = 1 THEN
+           PERFORM UNTIL WS-EOF='Y'
+               READ IN-PUT INTO WS-INPUT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   IF WS-INPUT-OPERATION-ID = 1 THEN
+                       ADD 1 TO WS-SEQ
+                       IF WS-SEQ > WS-RESTART-SEQ-CAD
                            DISPLAY "CADASTRO DE CLIENTE"
                            CALL 'PEOPLE' USING BY CONTENT WS-INPUT
+                           MOVE 'CAD' TO WS-SERVICE
+                           MOVE WS-SERVICE TO DATA-OUTPUT-SERVICE
+                           MOVE 'OK ' TO DATA-OUTPUT-STATUS
+                           WRITE OUT-PUT-FILE
+                           DIVIDE WS-SEQ BY WS-CKPT-INTERVAL
+                               GIVING WS-CKPT-QUOT
+                               REMAINDER WS-CKPT-REM
+                           IF WS-CKPT-REM = 0
+                               MOVE WS-SEQ TO CKPT-LAST-SEQ-CAD
+                               OPEN OUTPUT CHECK-POINT
+                               WRITE CHECK-POINT-FILE
+                               CLOSE CHECK-POINT
+                           END-IF
                        END-IF
-                       IF WS-INPUT-OPERATION-ID = 2 THEN
-                          CALL 'PEOPLEACCOUNT' USING BY CONTENT WS-INPUT
-                       END-IF
-                       IF WS-INPUT-OPERATION-ID = 3 THEN
-                           CALL "PEOPLEGET"
-                       END-IF
-                       IF WS-INPUT-OPERATION-ID = 4 THEN
-                           DISPLAY "VALIDAR LOGIN E SENHA"
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE IN-PUT.
+           MOVE WS-SEQ TO CKPT-LAST-SEQ-CAD.
+
+      *>  Janela 2: operacoes de conta
+           MOVE 0 TO WS-SEQ.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT IN-PUT.
+           PERFORM UNTIL WS-EOF='Y'
+               READ IN-PUT INTO WS-INPUT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   IF WS-INPUT-OPERATION-ID = 2 OR
+                           WS-INPUT-OPERATION-ID = 6 OR
+                           WS-INPUT-OPERATION-ID = 7 OR
+                           WS-INPUT-OPERATION-ID = 8 OR
+                           WS-INPUT-OPERATION-ID = 9 THEN
+                       ADD 1 TO WS-SEQ
+                       IF WS-SEQ > WS-RESTART-SEQ-ACC
+                           IF WS-INPUT-OPERATION-ID = 2 THEN
+                               CALL 'PEOPLEACCOUNT' USING BY CONTENT
+                                   WS-INPUT
+                               MOVE 'ACC' TO WS-SERVICE
+                           ELSE
+                               MOVE LOW-VALUES TO WS-BANK-ACCOUNT
+                               MOVE WS-INPUT-ACCOUNT-ID TO
+                                   WS-BANK-ACCOUNT-ID
+                               MOVE WS-INPUT-AMOUNT TO
+                                   WS-BANK-MOVEMENT-VALUE
+                               IF WS-INPUT-OPERATION-ID = 6 THEN
+                                   MOVE '1' TO WS-BANK-OPERATION-ID
+                                   MOVE 'SLD' TO WS-SERVICE
+                               END-IF
+                               IF WS-INPUT-OPERATION-ID = 7 THEN
+                                   MOVE '2' TO WS-BANK-OPERATION-ID
+                                   MOVE 'SAQ' TO WS-SERVICE
+                               END-IF
+                               IF WS-INPUT-OPERATION-ID = 8 THEN
+                                   MOVE '3' TO WS-BANK-OPERATION-ID
+                                   MOVE 'DEP' TO WS-SERVICE
+                               END-IF
+                               IF WS-INPUT-OPERATION-ID = 9 THEN
+                                   MOVE '4' TO WS-BANK-OPERATION-ID
+                                   MOVE 'EMP' TO WS-SERVICE
+                                   MOVE WS-INPUT-LOAN-PEOPLE-ID TO
+                                       WS-BANK-LOAN-PEOPLE-ID
+                                   MOVE WS-INPUT-LOAN-OPERATION TO
+                                       WS-BANK-LOAN-OPERATION
+                                   MOVE WS-INPUT-LOAN-TERM TO
+                                       WS-BANK-LOAN-TERM
+                                   MOVE WS-INPUT-LOAN-RATE TO
+                                       WS-BANK-LOAN-RATE
+                               END-IF
+                               CALL 'BANK-STATEMENT-SAVE' USING
+                                   WS-BANK-ACCOUNT
+                           END-IF
+                           MOVE WS-SERVICE TO DATA-OUTPUT-SERVICE
+                           IF WS-SERVICE = 'ACC' THEN
+                               MOVE 'OK ' TO DATA-OUTPUT-STATUS
+                           ELSE
+                               MOVE WS-BANK-RETURN-STATUS
+                                   TO DATA-OUTPUT-STATUS
+                           END-IF
+                           WRITE OUT-PUT-FILE
+                           DIVIDE WS-SEQ BY WS-CKPT-INTERVAL
+                               GIVING WS-CKPT-QUOT
+                               REMAINDER WS-CKPT-REM
+                           IF WS-CKPT-REM = 0
+                               MOVE WS-SEQ TO CKPT-LAST-SEQ-ACC
+                               OPEN OUTPUT CHECK-POINT
+                               WRITE CHECK-POINT-FILE
+                               CLOSE CHECK-POINT
+                           END-IF
                        END-IF
-                       IF WS-INPUT-OPERATION-ID = 5 THEN
-                           CALL "PEOPLENAME"
+                   END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE IN-PUT.
+           MOVE WS-SEQ TO CKPT-LAST-SEQ-ACC.
+
+      *>  Janela 3: consultas e relatorios
+           MOVE 0 TO WS-SEQ.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT IN-PUT.
+           PERFORM UNTIL WS-EOF='Y'
+               READ IN-PUT INTO WS-INPUT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                   IF WS-INPUT-OPERATION-ID = 3 OR
+                           WS-INPUT-OPERATION-ID = 4 OR
+                           WS-INPUT-OPERATION-ID = 5 THEN
+                       ADD 1 TO WS-SEQ
+                       IF WS-SEQ > WS-RESTART-SEQ-INQ
+                           MOVE 'ERR' TO WS-SERVICE
+                           IF WS-INPUT-OPERATION-ID = 3 THEN
+                               CALL "PEOPLEGET"
+                               MOVE 'GET' TO WS-SERVICE
+                           END-IF
+                           IF WS-INPUT-OPERATION-ID = 4 THEN
+                               DISPLAY "VALIDAR LOGIN E SENHA"
+                               CALL "PEOPLELOGIN"
+                               MOVE 'LOG' TO WS-SERVICE
+                           END-IF
+                           IF WS-INPUT-OPERATION-ID = 5 THEN
+                               CALL "PEOPLENAME"
+                               MOVE 'NAM' TO WS-SERVICE
+                           END-IF
+                           MOVE WS-SERVICE TO DATA-OUTPUT-SERVICE
+                           IF WS-SERVICE = 'ERR' THEN
+                               MOVE 'ERR' TO DATA-OUTPUT-STATUS
+                           ELSE
+                               MOVE 'OK ' TO DATA-OUTPUT-STATUS
+                           END-IF
+                           WRITE OUT-PUT-FILE
+                           DIVIDE WS-SEQ BY WS-CKPT-INTERVAL
+                               GIVING WS-CKPT-QUOT
+                               REMAINDER WS-CKPT-REM
+                           IF WS-CKPT-REM = 0
+                               MOVE WS-SEQ TO CKPT-LAST-SEQ-INQ
+                               OPEN OUTPUT CHECK-POINT
+                               WRITE CHECK-POINT-FILE
+                               CLOSE CHECK-POINT
+                           END-IF
                        END-IF
-                   END-READ
-               END-PERFORM.
+                   END-IF
+               END-READ
+           END-PERFORM.
            CLOSE IN-PUT.
+           MOVE WS-SEQ TO CKPT-LAST-SEQ-INQ.
+
+           OPEN OUTPUT CHECK-POINT.
+           WRITE CHECK-POINT-FILE.
+           CLOSE CHECK-POINT.
+           CLOSE OUT-PUT.
            STOP RUN.
