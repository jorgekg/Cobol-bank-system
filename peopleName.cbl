@@ -4,12 +4,14 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-             SELECT EXISTS-RW ASSIGN TO 'output/name.data'.
+             SELECT EXISTS-RW ASSIGN TO 'output/name.data'
+             FILE STATUS IS FS-EXISTS.
              SELECT IN-PUT ASSIGN TO 'input/name.data'.
              SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
              ORGANIZATION IS INDEXED
              ACCESS IS RANDOM
-             RECORD KEY IS PEOPLE-RW-CPF
+             RECORD KEY IS PEOPLE-RW-ID
+             ALTERNATE RECORD KEY IS PEOPLE-RW-CPF
              FILE STATUS IS FS.
 
 
@@ -25,10 +27,7 @@
 
            FD PEOPLE-RW.
            01 PEOPLE-RW-FILE.
-               05 PEOPLE-RW-NAME PIC A(255).
-               05 PEOPLE-RW-CPF PIC A(11).
-               05 PEOPLE-RW-TELEFONE PIC A(10).
-               05 PEOPLE-RW-SENHA PIC A(8).
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-RW==.
 
 
 
@@ -36,15 +35,13 @@
            01 WS-INPUT.
                05 WS-INPUT-CPF PIC A(11).
 
-           01 WS-PEOPLE-FILE-IN.
-               05 WS-PEOPLE-FILE-IN-NAME PIC A(255).
-               05 WS-PEOPLE-FILE-IN-CPF PIC A(11).
-               05 WS-PEOPLE-FILE-IN-TELEFONE PIC A(10).
-               05 WS-PEOPLE-FILE-IN-SENHA PIC A(8).
+           01 WS-PEOPLE-CUR.
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==WS-PEOPLE-CUR==.
            01 WS-EOF PIC A(1).
            01 WS-Nome PIC A(255).
            01 WS-CPF PIC A(11).
-           01 FS PIC 9(10) USAGE NATIONAL.
+           01 FS PIC A(2).
+           01 FS-EXISTS PIC A(2).
 
 
        PROCEDURE DIVISION.
@@ -59,17 +56,25 @@
            CLOSE IN-PUT.
            DISPLAY WS-CPF
            OPEN I-O PEOPLE-RW
+           IF FS NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR STORAGE/PEOPLE.DATA: 'FS
+               MOVE "" TO WS-Nome
+           ELSE
                MOVE WS-CPF TO PEOPLE-RW-CPF
-               READ PEOPLE-RW into WS-PEOPLE-FILE-IN
+               READ PEOPLE-RW into WS-PEOPLE-CUR
                    KEY IS PEOPLE-RW-CPF
                    INVALID KEY MOVE "" TO WS-Nome
-                  NOT INVALID KEY MOVE WS-PEOPLE-FILE-IN-NAME TO WS-Nome
+                  NOT INVALID KEY MOVE WS-PEOPLE-CUR-NAME TO WS-Nome
                END-READ
+           END-IF.
            CLOSE PEOPLE-RW.
            DISPLAY WS-Nome
            OPEN EXTEND EXISTS-RW.
                MOVE WS-Nome TO EXISTS-RW-NAME
                WRITE EXISTS-RW-FILE
                END-WRITE.
+           IF FS-EXISTS NOT = '00' THEN
+               DISPLAY 'ERRO AO GRAVAR OUTPUT/NAME.DATA: 'FS-EXISTS
+           END-IF.
            CLOSE EXISTS-RW.
            goback.
