@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Job mensal de credito de juros sobre o saldo das contas
+      *         poupanca (ACCOUNT-OUT-SAVINGS), lancando o rendimento
+      *         no historico de movimentacoes da conta
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK-INTEREST.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT STATEMENT-OUT ASSIGN TO 'storage/statement.data'
+              ORGANIZATION IS INDEXED
+              ACCESS IS SEQUENTIAL
+              RECORD KEY ACCOUNT-OUT-ID
+              FILE STATUS IS FS.
+              SELECT LEDGER-OUT
+                  ASSIGN TO 'storage/statementledger.data'
+              FILE STATUS IS FS-LEDGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATEMENT-OUT.
+       01 ACCOUNT-OUT-MOVEMENT.
+           COPY ACCOUNTREC REPLACING ==:PFX:== BY ==ACCOUNT-OUT==.
+
+       FD LEDGER-OUT.
+       01 LEDGER-OUT-RECORD.
+           COPY LEDGERREC REPLACING ==:PFX:== BY ==LEDGER-OUT==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A(1).
+       01 FS PIC A(2).
+       01 FS-LEDGER PIC A(2).
+       01 WS-TODAY PIC 9(8).
+       01 WS-INTEREST-RATE PIC 9(3)V9(4) VALUE 000.5000.
+       01 WS-INTEREST-VALUE PIC S9(10)V9(2).
+
+       PROCEDURE DIVISION.
+           OPEN I-O STATEMENT-OUT.
+           OPEN EXTEND LEDGER-OUT.
+           IF FS NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENT.DATA: 'FS
+           ELSE
+           IF FS-LEDGER NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENTLEDGER.DATA: '
+                   FS-LEDGER
+           ELSE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STATEMENT-OUT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     IF ACCOUNT-OUT-SAVINGS AND ACCOUNT-OUT-OPEN
+                         AND ACCOUNT-OUT-VALUE > 0 THEN
+                         COMPUTE WS-INTEREST-VALUE ROUNDED =
+                             ACCOUNT-OUT-VALUE * WS-INTEREST-RATE / 100
+                         IF WS-INTEREST-VALUE > 0 THEN
+                             ADD WS-INTEREST-VALUE TO ACCOUNT-OUT-VALUE
+                             REWRITE ACCOUNT-OUT-MOVEMENT
+                             END-REWRITE
+                             IF FS NOT = '00' THEN
+                                 DISPLAY
+                                     'ERRO AO CREDITAR JUROS: 'FS
+                             ELSE
+                                 MOVE ACCOUNT-OUT-ID TO
+                                     LEDGER-OUT-ACCOUNT-ID
+                                 MOVE 'JUR' TO LEDGER-OUT-OPERATION
+                                 MOVE WS-INTEREST-VALUE TO
+                                     LEDGER-OUT-VALUE
+                                 MOVE ACCOUNT-OUT-VALUE TO
+                                     LEDGER-OUT-BALANCE
+                                 MOVE ACCOUNT-OUT-CURRENCY TO
+                                     LEDGER-OUT-CURRENCY
+                                 MOVE 'JUROS POUPANCA' TO
+                                     LEDGER-OUT-OBSERVATION
+                                 MOVE WS-TODAY TO LEDGER-OUT-DATE
+                                 ACCEPT LEDGER-OUT-TIME FROM TIME
+                                 WRITE LEDGER-OUT-RECORD
+                                 END-WRITE
+                             END-IF
+                         END-IF
+                     END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LEDGER-OUT
+           CLOSE STATEMENT-OUT
+           END-IF
+           END-IF.
+           GOBACK.
