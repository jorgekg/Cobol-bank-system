@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Job de conciliacao que le os resultados gravados pelo
+      *         BANK-STATEMENT-SAVE em output/statement.data e confere
+      *         cada um contra o que de fato esta em
+      *         storage/statement.data, gravando em
+      *         output/reconciliation.data qualquer lancamento
+      *         rejeitado ('NAN'), conta inativa ('INA') ou divergente
+      *         em relacao ao razao de contas
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK-RECONCILE.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT STATEMENT-OUTPUT ASSIGN TO 'output/statement.data'
+              FILE STATUS IS FS-OUT.
+              SELECT STATEMENT-OUT ASSIGN TO 'storage/statement.data'
+              ORGANIZATION IS INDEXED
+              ACCESS IS RANDOM
+              RECORD KEY ACCOUNT-OUT-ID
+              FILE STATUS IS FS.
+              SELECT RECON-OUT ASSIGN TO
+                  'output/reconciliation.data'
+              FILE STATUS IS FS-RECON.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STATEMENT-OUTPUT.
+       01 OUT-ACCOUNT-FILE.
+           05 OUT-ACCOUNT-ID PIC 9(10).
+           05 OUT-ACCOUNT-DS PIC A(3).
+           05 OUT-ACCOUNT-VALUE PIC S9(10)V9(2).
+           05 OUT-ACCOUNT-CURRENCY PIC A(3).
+
+       FD STATEMENT-OUT.
+       01 ACCOUNT-OUT-MOVEMENT.
+           COPY ACCOUNTREC REPLACING ==:PFX:== BY ==ACCOUNT-OUT==.
+
+       FD RECON-OUT.
+       01 RECON-OUT-FILE.
+           05 RECON-OUT-ACCOUNT-ID PIC 9(10).
+           05 RECON-OUT-REASON PIC A(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A(1).
+       01 FS PIC A(2).
+       01 FS-OUT PIC A(2).
+       01 FS-RECON PIC A(2).
+       01 WS-FLAGGED PIC A(1).
+       01 WS-TOTAL-COUNT PIC 9(9) COMP.
+       01 WS-FLAGGED-COUNT PIC 9(9) COMP.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STATEMENT-OUTPUT.
+           OPEN INPUT STATEMENT-OUT.
+           OPEN OUTPUT RECON-OUT.
+           IF FS-OUT NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR OUTPUT/STATEMENT.DATA: 'FS-OUT
+           ELSE
+           IF FS NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENT.DATA: 'FS
+           ELSE
+           IF FS-RECON NOT = '00' THEN
+               DISPLAY
+                   'ERRO AO ABRIR OUTPUT/RECONCILIATION.DATA: 'FS-RECON
+           ELSE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STATEMENT-OUTPUT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     ADD 1 TO WS-TOTAL-COUNT
+                     MOVE 'N' TO WS-FLAGGED
+                     MOVE SPACES TO RECON-OUT-REASON
+                     IF OUT-ACCOUNT-DS = 'NAN' THEN
+                         MOVE 'Y' TO WS-FLAGGED
+                         MOVE 'OPERACAO REJEITADA' TO RECON-OUT-REASON
+                     ELSE
+                     IF OUT-ACCOUNT-DS = 'INA' THEN
+                         MOVE 'Y' TO WS-FLAGGED
+                         MOVE 'CONTA INATIVA' TO RECON-OUT-REASON
+                     ELSE
+                         MOVE OUT-ACCOUNT-ID TO ACCOUNT-OUT-ID
+                         READ STATEMENT-OUT
+                             KEY IS ACCOUNT-OUT-ID
+                             INVALID KEY
+                                 MOVE 'Y' TO WS-FLAGGED
+                                 MOVE 'CONTA NAO ENCONTRADA NO RAZAO'
+                                     TO RECON-OUT-REASON
+                             NOT INVALID KEY
+                                 IF ACCOUNT-OUT-CURRENCY NOT =
+                                         OUT-ACCOUNT-CURRENCY THEN
+                                     MOVE 'Y' TO WS-FLAGGED
+                                     MOVE 'MOEDA DIVERGENTE'
+                                         TO RECON-OUT-REASON
+                                 END-IF
+                         END-READ
+                     END-IF
+                     END-IF
+                     IF WS-FLAGGED = 'Y' THEN
+                         ADD 1 TO WS-FLAGGED-COUNT
+                         MOVE OUT-ACCOUNT-ID TO RECON-OUT-ACCOUNT-ID
+                         WRITE RECON-OUT-FILE
+                         END-WRITE
+                     END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY 'CONCILIACAO: 'WS-TOTAL-COUNT' LANCAMENTOS, '
+               WS-FLAGGED-COUNT' SINALIZADOS'
+           CLOSE RECON-OUT
+           END-IF
+           END-IF
+           CLOSE STATEMENT-OUT
+           CLOSE STATEMENT-OUTPUT
+           END-IF.
+           GOBACK.
