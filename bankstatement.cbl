@@ -1,7 +1,8 @@
       ******************************************************************
       * Author:Felipe e Jorge
       * Date:
-      * Purpose:Gravar um log de extrato bancário
+      * Purpose:Emitir o extrato de uma conta a partir do historico de
+      *         movimentacoes gravado em storage/statementledger.data
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,30 +10,85 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-                    SELECT STATEMENT-IN ASSIGN TO 'input/statement.data'
-                    ORGANIZATION IS INDEXED
-                    ACCESS IS RANDOM.
+                    SELECT STATEMENT-IN
+                        ASSIGN TO 'input/statement.data'.
+                    SELECT STATEMENT-REPORT
+                        ASSIGN TO 'output/statementreport.data'.
+                    SELECT LEDGER-IN
+                        ASSIGN TO 'storage/statementledger.data'
+                    FILE STATUS IS FS-LEDGER.
 
        DATA DIVISION.
-
        FILE SECTION.
+       FD STATEMENT-IN.
+       01 STATEMENT-IN-FILE.
+           05 STATEMENT-IN-ACCOUNT-ID PIC 9(10).
 
+       FD STATEMENT-REPORT.
+       01 STATEMENT-REPORT-LINE.
+           05 RPT-ACCOUNT-ID PIC 9(10).
+           05 RPT-DATE PIC 9(8).
+           05 RPT-TIME PIC 9(8).
+           05 RPT-OPERATION PIC A(3).
+           05 RPT-OBSERVATION PIC A(255).
+           05 RPT-VALUE PIC 9(10)V9(2).
+           05 RPT-BALANCE PIC S9(10)V9(2).
+           05 RPT-CURRENCY PIC A(3).
 
-       WORKING-STORAGE SECTION.
-       01 WS-MOVEMENT.
-           05 WS-VALUE PIC 9(10)V9(2).
-           05 WS-OBSERVATION PIC A(255).
-           05 WS-DATE PIC A(8).
-       01 WS-EOF PIC A(1) VALUE 'N'.
+       FD LEDGER-IN.
+       01 LEDGER-IN-RECORD.
+           COPY LEDGERREC REPLACING ==:PFX:== BY ==LEDGER-IN==.
 
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A(1).
+       01 WS-LEDGER-EOF PIC A(1).
+       01 WS-ACCOUNT-ID PIC 9(10).
+       01 FS-LEDGER PIC A(2).
 
        PROCEDURE DIVISION.
-       STATEMENT-SHOW-PROCEDURE.
            OPEN INPUT STATEMENT-IN.
-               PERFORM UNTIL WS-EOF = 'Y'
-               READ STATEMENT-IN INTO WS-MOVEMENT
-                    AT END MOVE 'Y' TO WS-EOF
-               END-PERFORM.
-           DISPLAY WS-MOVEMENT.
-           STOP RUN.
-       END PROGRAM BANK-STATEMENT.
+           OPEN OUTPUT STATEMENT-REPORT.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STATEMENT-IN INTO STATEMENT-IN-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     MOVE STATEMENT-IN-ACCOUNT-ID TO WS-ACCOUNT-ID
+                     OPEN INPUT LEDGER-IN
+                     IF FS-LEDGER NOT = '00' THEN
+                         DISPLAY
+                           'ERRO AO ABRIR STATEMENTLEDGER.DATA: '
+                           FS-LEDGER
+                     ELSE
+                         MOVE 'N' TO WS-LEDGER-EOF
+                         PERFORM UNTIL WS-LEDGER-EOF = 'Y'
+                             READ LEDGER-IN
+                                 AT END MOVE 'Y' TO WS-LEDGER-EOF
+                                 NOT AT END
+                                   IF LEDGER-IN-ACCOUNT-ID =
+                                       WS-ACCOUNT-ID THEN
+                                       MOVE LEDGER-IN-ACCOUNT-ID
+                                         TO RPT-ACCOUNT-ID
+                                       MOVE LEDGER-IN-DATE TO RPT-DATE
+                                       MOVE LEDGER-IN-TIME TO RPT-TIME
+                                       MOVE LEDGER-IN-OPERATION
+                                         TO RPT-OPERATION
+                                       MOVE LEDGER-IN-OBSERVATION
+                                         TO RPT-OBSERVATION
+                                       MOVE LEDGER-IN-VALUE TO RPT-VALUE
+                                       MOVE LEDGER-IN-BALANCE
+                                         TO RPT-BALANCE
+                                       MOVE LEDGER-IN-CURRENCY
+                                         TO RPT-CURRENCY
+                                       WRITE STATEMENT-REPORT-LINE
+                                       END-WRITE
+                                       DISPLAY STATEMENT-REPORT-LINE
+                                   END-IF
+                             END-READ
+                         END-PERFORM
+                         CLOSE LEDGER-IN
+                     END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STATEMENT-IN.
+           CLOSE STATEMENT-REPORT.
+           GOBACK.
