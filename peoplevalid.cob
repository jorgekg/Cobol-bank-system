@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Validar um registro de cliente vindo da fila de entrada
+      *         antes que PEOPLE dispare CALL 'PEOPLESAVE' - checa
+      *         campos obrigatorios, formato de data de nascimento e
+      *         CEP, devolvendo um motivo de rejeicao quando invalido
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEOPLEVALID.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-BIRTH-ALPHA PIC A(8).
+           01 WS-BIRTH-PARTS REDEFINES WS-BIRTH-ALPHA.
+               05 WS-BIRTH-YYYY PIC 9(4).
+               05 WS-BIRTH-MM PIC 9(2).
+               05 WS-BIRTH-DD PIC 9(2).
+
+           LINKAGE SECTION.
+           01 VALID-IN-PEOPLE.
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==VALID-IN==.
+           01 VALID-OUT-FLAG PIC A(1).
+           01 VALID-OUT-REASON PIC A(40).
+
+       PROCEDURE DIVISION USING VALID-IN-PEOPLE VALID-OUT-FLAG
+               VALID-OUT-REASON.
+           MOVE 'Y' TO VALID-OUT-FLAG.
+           MOVE SPACES TO VALID-OUT-REASON.
+           IF VALID-IN-NAME = SPACES THEN
+               MOVE 'N' TO VALID-OUT-FLAG
+               MOVE 'NOME OBRIGATORIO' TO VALID-OUT-REASON
+           END-IF.
+           IF VALID-OUT-FLAG = 'Y' AND VALID-IN-CPF = SPACES THEN
+               MOVE 'N' TO VALID-OUT-FLAG
+               MOVE 'CPF OBRIGATORIO' TO VALID-OUT-REASON
+           END-IF.
+           IF VALID-OUT-FLAG = 'Y' AND VALID-IN-CEP = 0 THEN
+               MOVE 'N' TO VALID-OUT-FLAG
+               MOVE 'CEP INVALIDO' TO VALID-OUT-REASON
+           END-IF.
+           IF VALID-OUT-FLAG = 'Y' THEN
+               MOVE VALID-IN-BIRTH TO WS-BIRTH-ALPHA
+               IF WS-BIRTH-PARTS NOT NUMERIC THEN
+                   MOVE 'N' TO VALID-OUT-FLAG
+                   MOVE 'DATA DE NASCIMENTO INVALIDA'
+                       TO VALID-OUT-REASON
+               ELSE
+                   IF WS-BIRTH-MM < 1 OR WS-BIRTH-MM > 12
+                           OR WS-BIRTH-DD < 1 OR WS-BIRTH-DD > 31
+                           OR WS-BIRTH-YYYY < 1900 THEN
+                       MOVE 'N' TO VALID-OUT-FLAG
+                       MOVE 'DATA DE NASCIMENTO INVALIDA'
+                           TO VALID-OUT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
