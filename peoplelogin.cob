@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Validar login e senha de um cliente
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEOPLELOGIN.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT LOGIN-IN ASSIGN TO 'input/login.data'.
+             SELECT LOGIN-OUT ASSIGN TO 'output/login.data'.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS PEOPLE-RW-ID
+             ALTERNATE RECORD KEY IS PEOPLE-RW-CPF
+             FILE STATUS IS FS.
+             SELECT SESSION-RW ASSIGN TO 'storage/session.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS SESSION-RW-PEOPLE-ID
+             FILE STATUS IS FS-SESSION.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD LOGIN-IN.
+           01 LOGIN-IN-FILE.
+               05 LOGIN-IN-CPF PIC A(11).
+               05 LOGIN-IN-SENHA PIC A(8).
+
+           FD LOGIN-OUT.
+           01 LOGIN-OUT-FILE.
+               05 LOGIN-OUT-CPF PIC A(11).
+               05 LOGIN-OUT-STATUS PIC A(1).
+                   88 LOGIN-OUT-APROVADO VALUE 'P'.
+                   88 LOGIN-OUT-NEGADO VALUE 'F'.
+               05 LOGIN-OUT-TOKEN PIC A(10).
+
+           FD PEOPLE-RW.
+           01 PEOPLE-RW-FILE.
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-RW==.
+
+           FD SESSION-RW.
+           01 SESSION-RW-FILE.
+               COPY SESSIONREC REPLACING ==:PFX:== BY ==SESSION-RW==.
+
+           WORKING-STORAGE SECTION.
+           01 WS-LOGIN-IN.
+               05 WS-LOGIN-IN-CPF PIC A(11).
+               05 WS-LOGIN-IN-SENHA PIC A(8).
+           01 WS-EOF PIC A(1).
+           01 WS-HASHED-SENHA PIC A(8).
+           01 WS-TODAY PIC 9(8).
+           01 WS-TOKEN-TIME PIC 9(8).
+           01 WS-TOKEN-NUM PIC 9(10).
+           01 WS-TOKEN-DIGITS REDEFINES WS-TOKEN-NUM PIC X(10).
+           01 WS-EXPIRES-INT PIC 9(9).
+           01 FS PIC A(2).
+           01 FS-SESSION PIC A(2).
+           01 WS-SESSION-FRESH PIC A(1) value 'N'.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT LOGIN-IN.
+           OPEN OUTPUT LOGIN-OUT.
+           OPEN INPUT PEOPLE-RW.
+           MOVE 'N' TO WS-SESSION-FRESH.
+           OPEN I-O SESSION-RW.
+           IF FS-SESSION NOT = '00' THEN
+               CLOSE SESSION-RW
+               OPEN OUTPUT SESSION-RW
+               MOVE 'Y' TO WS-SESSION-FRESH
+           END-IF.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ LOGIN-IN INTO WS-LOGIN-IN
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     MOVE WS-LOGIN-IN-CPF TO LOGIN-OUT-CPF
+                     MOVE SPACES TO LOGIN-OUT-TOKEN
+                     MOVE WS-LOGIN-IN-CPF TO PEOPLE-RW-CPF
+                     CALL 'PEOPLEHASH' USING WS-LOGIN-IN-SENHA
+                         WS-HASHED-SENHA
+                     END-CALL
+                     READ PEOPLE-RW
+                       INVALID KEY
+                         SET LOGIN-OUT-NEGADO TO TRUE
+                       NOT INVALID KEY
+                         IF PEOPLE-RW-SENHA = WS-HASHED-SENHA THEN
+                           SET LOGIN-OUT-APROVADO TO TRUE
+                           ACCEPT WS-TOKEN-TIME FROM TIME
+                           COMPUTE WS-TOKEN-NUM =
+                               FUNCTION MOD(
+                                   (PEOPLE-RW-ID * 1000003 +
+                                       WS-TOKEN-TIME), 9999999999)
+                           MOVE WS-TOKEN-DIGITS TO LOGIN-OUT-TOKEN
+                           COMPUTE WS-EXPIRES-INT =
+                               FUNCTION INTEGER-OF-DATE(WS-TODAY) + 1
+                           MOVE PEOPLE-RW-ID TO SESSION-RW-PEOPLE-ID
+                           MOVE WS-TOKEN-DIGITS TO SESSION-RW-TOKEN
+                           COMPUTE SESSION-RW-EXPIRES-DATE =
+                               FUNCTION DATE-OF-INTEGER(WS-EXPIRES-INT)
+                           IF WS-SESSION-FRESH = 'Y' THEN
+                               WRITE SESSION-RW-FILE
+                           ELSE
+                               READ SESSION-RW
+                                 INVALID KEY WRITE SESSION-RW-FILE
+                                 NOT INVALID KEY
+                                   REWRITE SESSION-RW-FILE
+                               END-READ
+                           END-IF
+                         ELSE
+                           SET LOGIN-OUT-NEGADO TO TRUE
+                         END-IF
+                     END-READ
+                     WRITE LOGIN-OUT-FILE
+               END-READ
+           END-PERFORM.
+           CLOSE LOGIN-IN.
+           CLOSE LOGIN-OUT.
+           CLOSE PEOPLE-RW.
+           CLOSE SESSION-RW.
+           GOBACK.
