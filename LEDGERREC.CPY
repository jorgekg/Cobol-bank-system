@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Shared layout for a single dated account movement, appended
+      * to the statement ledger by BANK-STATEMENT-SAVE and read back
+      * by BANK-STATEMENT for printed/emailed statements.
+      *****************************************************************
+           05 :PFX:-ACCOUNT-ID       PIC 9(10).
+           05 :PFX:-OPERATION        PIC A(3).
+           05 :PFX:-VALUE            PIC 9(10)V9(2).
+           05 :PFX:-BALANCE          PIC S9(10)V9(2).
+           05 :PFX:-CURRENCY         PIC A(3).
+           05 :PFX:-OBSERVATION      PIC A(255).
+           05 :PFX:-DATE             PIC 9(8).
+           05 :PFX:-TIME             PIC 9(8).
