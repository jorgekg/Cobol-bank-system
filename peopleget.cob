@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Consulta de cliente (por ID) para atendimento
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEOPLEGET.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT QUERY-IN ASSIGN TO 'input/query.data'.
+             SELECT PEOPLE-OUT ASSIGN TO 'output/people.data'.
+             SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS PEOPLE-RW-ID
+             ALTERNATE RECORD KEY IS PEOPLE-RW-CPF
+             FILE STATUS IS FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD QUERY-IN.
+           01 QUERY-IN-FILE.
+               05 QUERY-IN-ID PIC 9(10).
+               05 QUERY-IN-CPF PIC A(11).
+
+           FD PEOPLE-OUT.
+           01 PEOPLE-OUT-FILE.
+               05 PEOPLE-OUT-ID PIC 9(10).
+               05 PEOPLE-OUT-NAME PIC A(255).
+               05 PEOPLE-OUT-BIRTH PIC A(8).
+               05 PEOPLE-OUT-CITY PIC A(255).
+               05 PEOPLE-OUT-NEIGHBORHOOD PIC A(255).
+               05 PEOPLE-OUT-STREET PIC A(255).
+               05 PEOPLE-OUT-NUMBER PIC 9(10).
+               05 PEOPLE-OUT-CEP PIC 9(10).
+               05 PEOPLE-OUT-CPF PIC A(11).
+               05 PEOPLE-OUT-TELEFONE PIC A(10).
+               05 PEOPLE-OUT-FOUND PIC A(1).
+
+           FD PEOPLE-RW.
+           01 PEOPLE-RW-FILE.
+               COPY PEOPLEREC REPLACING ==:PFX:== BY ==PEOPLE-RW==.
+
+           WORKING-STORAGE SECTION.
+           01 WS-QUERY-IN.
+               05 WS-QUERY-IN-ID PIC 9(10).
+               05 WS-QUERY-IN-CPF PIC A(11).
+           01 WS-EOF PIC A(1).
+           01 FS PIC A(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT QUERY-IN.
+           OPEN OUTPUT PEOPLE-OUT.
+           OPEN INPUT PEOPLE-RW.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ QUERY-IN INTO WS-QUERY-IN
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     IF WS-QUERY-IN-ID NOT = ZEROES THEN
+                         MOVE WS-QUERY-IN-ID TO PEOPLE-RW-ID
+                         READ PEOPLE-RW
+                           KEY IS PEOPLE-RW-ID
+                           INVALID KEY MOVE 'N' TO PEOPLE-OUT-FOUND
+                           NOT INVALID KEY MOVE 'Y' TO PEOPLE-OUT-FOUND
+                         END-READ
+                     ELSE
+                         MOVE WS-QUERY-IN-CPF TO PEOPLE-RW-CPF
+                         READ PEOPLE-RW
+                           KEY IS PEOPLE-RW-CPF
+                           INVALID KEY MOVE 'N' TO PEOPLE-OUT-FOUND
+                           NOT INVALID KEY MOVE 'Y' TO PEOPLE-OUT-FOUND
+                         END-READ
+                     END-IF
+                     IF PEOPLE-OUT-FOUND = 'Y' THEN
+                         MOVE PEOPLE-RW-ID TO PEOPLE-OUT-ID
+                         MOVE PEOPLE-RW-NAME TO PEOPLE-OUT-NAME
+                         MOVE PEOPLE-RW-BIRTH TO PEOPLE-OUT-BIRTH
+                         MOVE PEOPLE-RW-CITY TO PEOPLE-OUT-CITY
+                         MOVE PEOPLE-RW-NEIGHBORHOOD
+                           TO PEOPLE-OUT-NEIGHBORHOOD
+                         MOVE PEOPLE-RW-STREET TO PEOPLE-OUT-STREET
+                         MOVE PEOPLE-RW-NUMBER TO PEOPLE-OUT-NUMBER
+                         MOVE PEOPLE-RW-CEP TO PEOPLE-OUT-CEP
+                         MOVE PEOPLE-RW-CPF TO PEOPLE-OUT-CPF
+                         MOVE PEOPLE-RW-TELEFONE TO PEOPLE-OUT-TELEFONE
+                     ELSE
+                         MOVE WS-QUERY-IN-ID TO PEOPLE-OUT-ID
+                         MOVE SPACES TO PEOPLE-OUT-NAME
+                     END-IF
+                     WRITE PEOPLE-OUT-FILE
+               END-READ
+           END-PERFORM.
+           CLOSE QUERY-IN.
+           CLOSE PEOPLE-OUT.
+           CLOSE PEOPLE-RW.
+           GOBACK.
