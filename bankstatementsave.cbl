@@ -9,38 +9,101 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT STATEMENT-OUTPUT ASSIGN TO 'output/statement.data'.
+              SELECT STATEMENT-OUTPUT ASSIGN TO 'output/statement.data'
+              FILE STATUS IS FS-OUT.
               SELECT STATEMENT-OUT ASSIGN TO 'storage/statement.data'
               ORGANIZATION IS INDEXED
               ACCESS IS RANDOM
-              RECORD KEY ACCOUNT-ID
+              RECORD KEY ACCOUNT-OUT-ID
+              ALTERNATE RECORD KEY IS ACCOUNT-OUT-PEOPLE-ID
+                  WITH DUPLICATES
               FILE STATUS IS FS.
+              SELECT LOAN-OUT ASSIGN TO 'storage/loan.data'
+              ORGANIZATION IS INDEXED
+              ACCESS IS RANDOM
+              RECORD KEY IS LOAN-OUT-ID
+              FILE STATUS IS FS-LOAN.
+              SELECT LOAN-SCHEDULE-OUT
+                  ASSIGN TO 'storage/loanschedule.data'
+              ORGANIZATION IS INDEXED
+              ACCESS IS RANDOM
+              RECORD KEY IS SCHED-OUT-KEY
+              FILE STATUS IS FS-SCHED.
+              SELECT LEDGER-OUT
+                  ASSIGN TO 'storage/statementledger.data'
+              FILE STATUS IS FS-LEDGER.
 
        DATA DIVISION.
        FILE SECTION.
        FD STATEMENT-OUT.
        01 ACCOUNT-OUT-MOVEMENT.
-           05 ACCOUNT-OUT-VALUE PIC 9(10)V9(2).
-           05 ACCOUNT-ID PIC 9(10).
+           COPY ACCOUNTREC REPLACING ==:PFX:== BY ==ACCOUNT-OUT==.
 
 
 
        FD STATEMENT-OUTPUT.
        01 OUT-ACCOUNT-FILE.
+           05 OUT-ACCOUNT-ID PIC 9(10).
            05 OUT-ACCOUNT-DS PIC A(3).
-           05 OUT-ACCOUNT-VALUE PIC 9(10)V9(2).
+           05 OUT-ACCOUNT-VALUE PIC S9(10)V9(2).
+           05 OUT-ACCOUNT-CURRENCY PIC A(3).
+
+       FD LOAN-OUT.
+       01 LOAN-OUT-RECORD.
+           05 LOAN-OUT-ID PIC 9(10).
+           05 LOAN-OUT-PEOPLE-ID PIC 9(10).
+           05 LOAN-OUT-PRINCIPAL PIC 9(10)V9(2).
+           05 LOAN-OUT-RATE PIC 9(3)V9(4).
+           05 LOAN-OUT-TERM PIC 9(3).
+           05 LOAN-OUT-INSTALLMENT PIC 9(10)V9(2).
+           05 LOAN-OUT-BALANCE PIC 9(10)V9(2).
+           05 LOAN-OUT-PAID-COUNT PIC 9(3).
+           05 LOAN-OUT-STATUS PIC A(1).
+               88 LOAN-OUT-OPEN VALUE 'A'.
+               88 LOAN-OUT-PAID-OFF VALUE 'Q'.
+
+       FD LOAN-SCHEDULE-OUT.
+       01 LOAN-SCHEDULE-RECORD.
+           05 SCHED-OUT-KEY.
+               10 SCHED-OUT-LOAN-ID PIC 9(10).
+               10 SCHED-OUT-INSTALLMENT-NO PIC 9(3).
+           05 SCHED-OUT-VALUE PIC 9(10)V9(2).
+           05 SCHED-OUT-STATUS PIC A(1).
+               88 SCHED-OUT-PENDING VALUE 'P'.
+               88 SCHED-OUT-PAID VALUE 'Q'.
+           05 SCHED-OUT-DATE PIC 9(8).
+
+       FD LEDGER-OUT.
+       01 LEDGER-OUT-RECORD.
+           COPY LEDGERREC REPLACING ==:PFX:== BY ==LEDGER-OUT==.
 
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC A(1).
        01 WS-EXISTS PIC A(1).
-       01 FS PIC A(1).
+       01 FS PIC A(2).
+       01 FS-OUT PIC A(2).
+       01 FS-LOAN PIC A(2).
+       01 FS-SCHED PIC A(2).
+       01 FS-LEDGER PIC A(2).
        01 WS-VALUE PIC 9(10)V9(2).
+       01 WS-LOAN-EXISTS PIC A(1).
+       01 WS-LOAN-TOTAL PIC 9(10)V9(2).
+       01 WS-LOAN-IDX PIC 9(3).
+       01 WS-TODAY PIC 9(8).
+       01 WS-OVERDRAFT-FLOOR PIC S9(10)V9(2).
 
        LINKAGE SECTION.
        01 WS-ACCOUNT.
            05 WS-OPERATION-ID PIC A(5).
            05 WS-ACCOUNT-ID PIC 9(10).
-           05 WS-MOVEMENT-VALUE PIC 9(10).
+           05 WS-MOVEMENT-VALUE PIC 9(10)V9(2).
+           05 WS-LOAN-PEOPLE-ID PIC 9(10).
+           05 WS-LOAN-OPERATION PIC 9(1).
+               88 WS-LOAN-ORIGINATE VALUE 1.
+               88 WS-LOAN-REPAY VALUE 2.
+           05 WS-LOAN-TERM PIC 9(3).
+           05 WS-LOAN-RATE PIC 9(3)V9(4).
+           05 WS-RETURN-STATUS PIC A(3).
 
 
        PROCEDURE DIVISION USING WS-ACCOUNT.
@@ -48,58 +111,436 @@
       *>  2 -> SAQUE
       *>  3 -> DEPOSITO
       *>  4 -> EMPRESTIMO
+           MOVE 'ERR' TO WS-RETURN-STATUS.
+           OPEN EXTEND STATEMENT-OUTPUT.
+           OPEN EXTEND LEDGER-OUT.
+           IF FS-OUT NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR OUTPUT/STATEMENT.DATA: 'FS-OUT
+           ELSE
+           IF FS-LEDGER NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENTLEDGER.DATA: '
+                   FS-LEDGER
+           ELSE
            IF WS-OPERATION-ID = 1 THEN
                 OPEN I-O STATEMENT-OUT
-                MOVE WS-ACCOUNT-ID TO ACCOUNT-ID
+                IF FS NOT = '00' THEN
+                    DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENT.DATA: '
+                        FS
+                ELSE
+                MOVE WS-ACCOUNT-ID TO ACCOUNT-OUT-ID
                 READ STATEMENT-OUT
-                         KEY IS ACCOUNT-ID
+                         KEY IS ACCOUNT-OUT-ID
                          INVALID KEY
                          MOVE 0 TO OUT-ACCOUNT-VALUE
+                         MOVE SPACES TO OUT-ACCOUNT-CURRENCY
+                         MOVE 'NAN' TO OUT-ACCOUNT-DS
+                         MOVE 'NAN' TO WS-RETURN-STATUS
+                         MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
                          WRITE OUT-ACCOUNT-FILE
                          END-WRITE
+                         IF FS-OUT NOT = '00' THEN
+                             DISPLAY 'ERRO AO GRAVAR SALDO: 'FS-OUT
+                         END-IF
                          NOT INVALID KEY
-                         MOVE ACCOUNT-OUT-VALUE TO OUT-ACCOUNT-VALUE
+                         IF NOT ACCOUNT-OUT-OPEN THEN
+                             MOVE 'INA' TO OUT-ACCOUNT-DS
+                             MOVE 'INA' TO WS-RETURN-STATUS
+                         ELSE
+                             MOVE ACCOUNT-OUT-VALUE TO OUT-ACCOUNT-VALUE
+                             MOVE 'OK ' TO OUT-ACCOUNT-DS
+                             MOVE 'OK ' TO WS-RETURN-STATUS
+                         END-IF
+                         MOVE ACCOUNT-OUT-CURRENCY
+                             TO OUT-ACCOUNT-CURRENCY
+                         MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
                          WRITE OUT-ACCOUNT-FILE
                          END-WRITE
+                         IF FS-OUT NOT = '00' THEN
+                             DISPLAY 'ERRO AO GRAVAR SALDO: 'FS-OUT
+                         END-IF
                 END-READ
                 CLOSE STATEMENT-OUT
+                END-IF
            ELSE IF WS-OPERATION-ID = 2 THEN
                 OPEN I-O STATEMENT-OUT
-                MOVE WS-ACCOUNT-ID TO ACCOUNT-ID
+                IF FS NOT = '00' THEN
+                    DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENT.DATA: '
+                        FS
+                ELSE
+                MOVE WS-ACCOUNT-ID TO ACCOUNT-OUT-ID
                 READ STATEMENT-OUT
-                    KEY IS ACCOUNT-ID
+                    KEY IS ACCOUNT-OUT-ID
                     INVALID KEY
                     MOVE 0 TO ACCOUNT-OUT-VALUE
+                    MOVE 9999999999.99 TO ACCOUNT-OUT-DAILY-LIMIT
+                    MOVE 0 TO ACCOUNT-OUT-DAILY-TOTAL
+                    MOVE 0 TO ACCOUNT-OUT-DAILY-DATE
+                    MOVE 0 TO ACCOUNT-OUT-OVERDRAFT-LIMIT
+                    SET ACCOUNT-OUT-OPEN TO TRUE
+                    SET ACCOUNT-OUT-CHECKING TO TRUE
+                    MOVE 'BRL' TO ACCOUNT-OUT-CURRENCY
                     WRITE ACCOUNT-OUT-MOVEMENT
                     END-WRITE
                     MOVE 'NAN' TO OUT-ACCOUNT-DS
+                    MOVE 'NAN' TO WS-RETURN-STATUS
+                    MOVE ACCOUNT-OUT-CURRENCY TO OUT-ACCOUNT-CURRENCY
+                    MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
                     WRITE OUT-ACCOUNT-FILE
                     END-WRITE
+                    IF FS-OUT NOT = '00' THEN
+                        DISPLAY 'ERRO AO GRAVAR SAQUE: 'FS-OUT
+                    END-IF
                     NOT INVALID KEY
-                    IF ACCOUNT-OUT-VALUE < WS-MOVEMENT-VALUE THEN
+                    IF NOT ACCOUNT-OUT-OPEN THEN
+                         MOVE 'INA' TO OUT-ACCOUNT-DS
+                         MOVE 'INA' TO WS-RETURN-STATUS
+                         MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                         WRITE OUT-ACCOUNT-FILE
+                         IF FS-OUT NOT = '00' THEN
+                             DISPLAY 'ERRO AO GRAVAR SAQUE: 'FS-OUT
+                         END-IF
+                    ELSE
+                    COMPUTE WS-OVERDRAFT-FLOOR =
+                        0 - ACCOUNT-OUT-OVERDRAFT-LIMIT
+                    IF ACCOUNT-OUT-VALUE - WS-MOVEMENT-VALUE <
+                            WS-OVERDRAFT-FLOOR THEN
                          MOVE 'NAN' TO OUT-ACCOUNT-DS
+                         MOVE 'NAN' TO WS-RETURN-STATUS
+                         MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
                          WRITE OUT-ACCOUNT-FILE
+                         IF FS-OUT NOT = '00' THEN
+                             DISPLAY 'ERRO AO GRAVAR SAQUE: 'FS-OUT
+                         END-IF
                     ELSE
-                       SUBTRACT WS-MOVEMENT-VALUE FROM ACCOUNT-OUT-VALUE
-                       REWRITE ACCOUNT-OUT-MOVEMENT
-                       END-REWRITE
+                       ACCEPT WS-TODAY FROM DATE YYYYMMDD
+                       IF ACCOUNT-OUT-DAILY-DATE NOT = WS-TODAY THEN
+                           MOVE 0 TO ACCOUNT-OUT-DAILY-TOTAL
+                           MOVE WS-TODAY TO ACCOUNT-OUT-DAILY-DATE
+                       END-IF
+                       IF ACCOUNT-OUT-DAILY-TOTAL + WS-MOVEMENT-VALUE >
+                               ACCOUNT-OUT-DAILY-LIMIT THEN
+                           MOVE 'NAN' TO OUT-ACCOUNT-DS
+                           MOVE 'NAN' TO WS-RETURN-STATUS
+                           MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                           WRITE OUT-ACCOUNT-FILE
+                           IF FS-OUT NOT = '00' THEN
+                               DISPLAY 'ERRO AO GRAVAR SAQUE: 'FS-OUT
+                           END-IF
+                       ELSE
+                           SUBTRACT WS-MOVEMENT-VALUE FROM
+                               ACCOUNT-OUT-VALUE
+                           ADD WS-MOVEMENT-VALUE TO
+                               ACCOUNT-OUT-DAILY-TOTAL
+                           REWRITE ACCOUNT-OUT-MOVEMENT
+                           END-REWRITE
+                           IF FS NOT = '00' THEN
+                               DISPLAY 'ERRO AO ATUALIZAR CONTA: 'FS
+                           ELSE
+                               MOVE ACCOUNT-OUT-ID TO
+                                   LEDGER-OUT-ACCOUNT-ID
+                               MOVE 'SAQ' TO LEDGER-OUT-OPERATION
+                               MOVE WS-MOVEMENT-VALUE TO
+                                   LEDGER-OUT-VALUE
+                               MOVE ACCOUNT-OUT-VALUE TO
+                                   LEDGER-OUT-BALANCE
+                               MOVE ACCOUNT-OUT-CURRENCY TO
+                                   LEDGER-OUT-CURRENCY
+                               MOVE 'SAQUE' TO LEDGER-OUT-OBSERVATION
+                               MOVE WS-TODAY TO LEDGER-OUT-DATE
+                               ACCEPT LEDGER-OUT-TIME FROM TIME
+                               WRITE LEDGER-OUT-RECORD
+                               END-WRITE
+                               MOVE 'OK ' TO OUT-ACCOUNT-DS
+                               MOVE 'OK ' TO WS-RETURN-STATUS
+                               MOVE ACCOUNT-OUT-CURRENCY TO
+                                   OUT-ACCOUNT-CURRENCY
+                               MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                               WRITE OUT-ACCOUNT-FILE
+                               END-WRITE
+                               IF FS-OUT NOT = '00' THEN
+                                   DISPLAY 'ERRO AO GRAVAR SAQUE: '
+                                       FS-OUT
+                               END-IF
+                           END-IF
+                       END-IF
                     END-IF
-
+                    END-IF
+                END-READ
+                CLOSE STATEMENT-OUT
+                END-IF
            ELSE IF (WS-OPERATION-ID = 3) THEN
                 OPEN I-O STATEMENT-OUT
-                MOVE WS-ACCOUNT-ID TO ACCOUNT-ID
+                IF FS NOT = '00' THEN
+                    DISPLAY 'ERRO AO ABRIR STORAGE/STATEMENT.DATA: '
+                        FS
+                ELSE
+                MOVE WS-ACCOUNT-ID TO ACCOUNT-OUT-ID
                 READ STATEMENT-OUT
-                    KEY IS ACCOUNT-ID
+                    KEY IS ACCOUNT-OUT-ID
                     INVALID KEY
                     MOVE WS-MOVEMENT-VALUE TO ACCOUNT-OUT-VALUE
+                    MOVE 9999999999.99 TO ACCOUNT-OUT-DAILY-LIMIT
+                    MOVE 0 TO ACCOUNT-OUT-DAILY-TOTAL
+                    MOVE 0 TO ACCOUNT-OUT-DAILY-DATE
+                    MOVE 0 TO ACCOUNT-OUT-OVERDRAFT-LIMIT
+                    SET ACCOUNT-OUT-OPEN TO TRUE
+                    SET ACCOUNT-OUT-CHECKING TO TRUE
+                    MOVE 'BRL' TO ACCOUNT-OUT-CURRENCY
+                    WRITE ACCOUNT-OUT-MOVEMENT
+                    END-WRITE
+                    MOVE 'OK ' TO OUT-ACCOUNT-DS
+                    MOVE 'OK ' TO WS-RETURN-STATUS
+                    MOVE ACCOUNT-OUT-CURRENCY TO OUT-ACCOUNT-CURRENCY
+                    MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
                     WRITE OUT-ACCOUNT-FILE
                     END-WRITE
+                    IF FS NOT = '00' THEN
+                        DISPLAY 'ERRO AO GRAVAR CONTA: 'FS
+                    ELSE IF FS-OUT NOT = '00' THEN
+                        DISPLAY 'ERRO AO GRAVAR DEPOSITO: 'FS-OUT
+                    ELSE
+                        MOVE ACCOUNT-OUT-ID TO LEDGER-OUT-ACCOUNT-ID
+                        MOVE 'DEP' TO LEDGER-OUT-OPERATION
+                        MOVE WS-MOVEMENT-VALUE TO LEDGER-OUT-VALUE
+                        MOVE ACCOUNT-OUT-VALUE TO LEDGER-OUT-BALANCE
+                        MOVE ACCOUNT-OUT-CURRENCY TO LEDGER-OUT-CURRENCY
+                        MOVE 'DEPOSITO' TO LEDGER-OUT-OBSERVATION
+                        ACCEPT LEDGER-OUT-DATE FROM DATE YYYYMMDD
+                        ACCEPT LEDGER-OUT-TIME FROM TIME
+                        WRITE LEDGER-OUT-RECORD
+                        END-WRITE
+                    END-IF
+                    END-IF
                     NOT INVALID KEY
-                    MOVE WS-MOVEMENT-VALUE TO ACCOUNT-OUT-VALUE
+                    IF NOT ACCOUNT-OUT-OPEN THEN
+                         MOVE 'INA' TO OUT-ACCOUNT-DS
+                         MOVE 'INA' TO WS-RETURN-STATUS
+                         MOVE ACCOUNT-OUT-CURRENCY
+                             TO OUT-ACCOUNT-CURRENCY
+                         MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                         WRITE OUT-ACCOUNT-FILE
+                         IF FS-OUT NOT = '00' THEN
+                             DISPLAY 'ERRO AO GRAVAR DEPOSITO: 'FS-OUT
+                         END-IF
+                    ELSE
+                    ADD WS-MOVEMENT-VALUE TO ACCOUNT-OUT-VALUE
                     REWRITE ACCOUNT-OUT-MOVEMENT
                     END-REWRITE
+                    IF FS NOT = '00' THEN
+                        DISPLAY 'ERRO AO ATUALIZAR CONTA: 'FS
+                    ELSE
+                        MOVE ACCOUNT-OUT-ID TO LEDGER-OUT-ACCOUNT-ID
+                        MOVE 'DEP' TO LEDGER-OUT-OPERATION
+                        MOVE WS-MOVEMENT-VALUE TO LEDGER-OUT-VALUE
+                        MOVE ACCOUNT-OUT-VALUE TO LEDGER-OUT-BALANCE
+                        MOVE ACCOUNT-OUT-CURRENCY TO LEDGER-OUT-CURRENCY
+                        MOVE 'DEPOSITO' TO LEDGER-OUT-OBSERVATION
+                        ACCEPT LEDGER-OUT-DATE FROM DATE YYYYMMDD
+                        ACCEPT LEDGER-OUT-TIME FROM TIME
+                        WRITE LEDGER-OUT-RECORD
+                        END-WRITE
+                        MOVE 'OK ' TO OUT-ACCOUNT-DS
+                        MOVE 'OK ' TO WS-RETURN-STATUS
+                        MOVE ACCOUNT-OUT-CURRENCY TO
+                            OUT-ACCOUNT-CURRENCY
+                        MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                        WRITE OUT-ACCOUNT-FILE
+                        END-WRITE
+                        IF FS-OUT NOT = '00' THEN
+                            DISPLAY 'ERRO AO GRAVAR DEPOSITO: 'FS-OUT
+                        END-IF
+                    END-IF
+                    END-IF
+                END-READ
+                CLOSE STATEMENT-OUT
+                END-IF
            ELSE IF WS-OPERATION-ID = 4 THEN
-                DISPLAY 'AGUARDANDO IMPLEMENTAÇÃO'
+                OPEN I-O STATEMENT-OUT
+                OPEN I-O LOAN-OUT
+                OPEN I-O LOAN-SCHEDULE-OUT
+                IF FS NOT = '00' OR FS-LOAN NOT = '00'
+                        OR FS-SCHED NOT = '00' THEN
+                    DISPLAY 'ERRO AO ABRIR ARQUIVOS DE EMPRESTIMO: '
+                        FS FS-LOAN FS-SCHED
+                ELSE
+                MOVE WS-ACCOUNT-ID TO LOAN-OUT-ID
+                READ LOAN-OUT
+                    KEY IS LOAN-OUT-ID
+                    INVALID KEY MOVE 'N' TO WS-LOAN-EXISTS
+                    NOT INVALID KEY MOVE 'Y' TO WS-LOAN-EXISTS
+                END-READ
+                IF WS-LOAN-ORIGINATE THEN
+                    IF WS-LOAN-EXISTS = 'Y' THEN
+                        MOVE 'NAN' TO OUT-ACCOUNT-DS
+                        MOVE 'NAN' TO WS-RETURN-STATUS
+                        MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                        WRITE OUT-ACCOUNT-FILE
+                        END-WRITE
+                    ELSE
+                        COMPUTE WS-LOAN-TOTAL =
+                            WS-MOVEMENT-VALUE *
+                            (1 + WS-LOAN-RATE * WS-LOAN-TERM)
+                        MOVE WS-LOAN-PEOPLE-ID TO LOAN-OUT-PEOPLE-ID
+                        MOVE WS-MOVEMENT-VALUE TO LOAN-OUT-PRINCIPAL
+                        MOVE WS-LOAN-RATE TO LOAN-OUT-RATE
+                        MOVE WS-LOAN-TERM TO LOAN-OUT-TERM
+                        COMPUTE LOAN-OUT-INSTALLMENT =
+                            WS-LOAN-TOTAL / WS-LOAN-TERM
+                        MOVE WS-LOAN-TOTAL TO LOAN-OUT-BALANCE
+                        MOVE 0 TO LOAN-OUT-PAID-COUNT
+                        SET LOAN-OUT-OPEN TO TRUE
+                        WRITE LOAN-OUT-RECORD
+                        END-WRITE
+                        IF FS-LOAN NOT = '00' THEN
+                            DISPLAY 'ERRO AO GRAVAR EMPRESTIMO: '
+                                FS-LOAN
+                        ELSE
+                            PERFORM VARYING WS-LOAN-IDX FROM 1 BY 1
+                                UNTIL WS-LOAN-IDX > WS-LOAN-TERM
+                                MOVE LOAN-OUT-ID TO SCHED-OUT-LOAN-ID
+                                MOVE WS-LOAN-IDX TO
+                                    SCHED-OUT-INSTALLMENT-NO
+                                MOVE LOAN-OUT-INSTALLMENT TO
+                                    SCHED-OUT-VALUE
+                                SET SCHED-OUT-PENDING TO TRUE
+                                MOVE 0 TO SCHED-OUT-DATE
+                                WRITE LOAN-SCHEDULE-RECORD
+                                END-WRITE
+                            END-PERFORM
+                            MOVE WS-ACCOUNT-ID TO ACCOUNT-OUT-ID
+                            READ STATEMENT-OUT
+                                KEY IS ACCOUNT-OUT-ID
+                                INVALID KEY
+                                MOVE WS-MOVEMENT-VALUE TO
+                                    ACCOUNT-OUT-VALUE
+                                MOVE 9999999999.99 TO
+                                    ACCOUNT-OUT-DAILY-LIMIT
+                                MOVE 0 TO ACCOUNT-OUT-DAILY-TOTAL
+                                MOVE 0 TO ACCOUNT-OUT-DAILY-DATE
+                                MOVE 0 TO
+                                    ACCOUNT-OUT-OVERDRAFT-LIMIT
+                                SET ACCOUNT-OUT-OPEN TO TRUE
+                                SET ACCOUNT-OUT-CHECKING TO TRUE
+                                MOVE 'BRL' TO ACCOUNT-OUT-CURRENCY
+                                WRITE ACCOUNT-OUT-MOVEMENT
+                                END-WRITE
+                                NOT INVALID KEY
+                                ADD WS-MOVEMENT-VALUE TO
+                                    ACCOUNT-OUT-VALUE
+                                REWRITE ACCOUNT-OUT-MOVEMENT
+                                END-REWRITE
+                            END-READ
+                            MOVE ACCOUNT-OUT-ID TO
+                                LEDGER-OUT-ACCOUNT-ID
+                            MOVE 'EMP' TO LEDGER-OUT-OPERATION
+                            MOVE WS-MOVEMENT-VALUE TO LEDGER-OUT-VALUE
+                            MOVE ACCOUNT-OUT-VALUE TO
+                                LEDGER-OUT-BALANCE
+                            MOVE ACCOUNT-OUT-CURRENCY TO
+                                LEDGER-OUT-CURRENCY
+                            MOVE 'LIBERACAO DE EMPRESTIMO' TO
+                                LEDGER-OUT-OBSERVATION
+                            ACCEPT LEDGER-OUT-DATE FROM DATE YYYYMMDD
+                            ACCEPT LEDGER-OUT-TIME FROM TIME
+                            WRITE LEDGER-OUT-RECORD
+                            END-WRITE
+                            MOVE 'OK ' TO OUT-ACCOUNT-DS
+                            MOVE 'OK ' TO WS-RETURN-STATUS
+                            MOVE ACCOUNT-OUT-CURRENCY TO
+                                OUT-ACCOUNT-CURRENCY
+                            MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                            WRITE OUT-ACCOUNT-FILE
+                            END-WRITE
+                        END-IF
+                    END-IF
+                ELSE
+                IF WS-LOAN-REPAY THEN
+                    IF WS-LOAN-EXISTS = 'N' OR LOAN-OUT-PAID-OFF THEN
+                        MOVE 'NAN' TO OUT-ACCOUNT-DS
+                        MOVE 'NAN' TO WS-RETURN-STATUS
+                        MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                        WRITE OUT-ACCOUNT-FILE
+                        END-WRITE
+                    ELSE
+                        MOVE WS-ACCOUNT-ID TO ACCOUNT-OUT-ID
+                        READ STATEMENT-OUT
+                            KEY IS ACCOUNT-OUT-ID
+                            INVALID KEY
+                            MOVE 'NAN' TO OUT-ACCOUNT-DS
+                            MOVE 'NAN' TO WS-RETURN-STATUS
+                            MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                            WRITE OUT-ACCOUNT-FILE
+                            END-WRITE
+                            NOT INVALID KEY
+                            IF ACCOUNT-OUT-VALUE < WS-MOVEMENT-VALUE
+                                    THEN
+                                MOVE 'NAN' TO OUT-ACCOUNT-DS
+                                MOVE 'NAN' TO WS-RETURN-STATUS
+                                MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                                WRITE OUT-ACCOUNT-FILE
+                                END-WRITE
+                            ELSE
+                                SUBTRACT WS-MOVEMENT-VALUE FROM
+                                    ACCOUNT-OUT-VALUE
+                                REWRITE ACCOUNT-OUT-MOVEMENT
+                                END-REWRITE
+                                MOVE ACCOUNT-OUT-ID TO
+                                    LEDGER-OUT-ACCOUNT-ID
+                                MOVE 'PAG' TO LEDGER-OUT-OPERATION
+                                MOVE WS-MOVEMENT-VALUE TO
+                                    LEDGER-OUT-VALUE
+                                MOVE ACCOUNT-OUT-VALUE TO
+                                    LEDGER-OUT-BALANCE
+                                MOVE ACCOUNT-OUT-CURRENCY TO
+                                    LEDGER-OUT-CURRENCY
+                                MOVE 'PAGAMENTO DE EMPRESTIMO' TO
+                                    LEDGER-OUT-OBSERVATION
+                                ACCEPT LEDGER-OUT-DATE
+                                    FROM DATE YYYYMMDD
+                                ACCEPT LEDGER-OUT-TIME FROM TIME
+                                WRITE LEDGER-OUT-RECORD
+                                END-WRITE
+                                SUBTRACT WS-MOVEMENT-VALUE FROM
+                                    LOAN-OUT-BALANCE
+                                ADD 1 TO LOAN-OUT-PAID-COUNT
+                                IF LOAN-OUT-BALANCE NOT > 0 THEN
+                                    SET LOAN-OUT-PAID-OFF TO TRUE
+                                END-IF
+                                REWRITE LOAN-OUT-RECORD
+                                END-REWRITE
+                                MOVE LOAN-OUT-ID TO SCHED-OUT-LOAN-ID
+                                MOVE LOAN-OUT-PAID-COUNT TO
+                                    SCHED-OUT-INSTALLMENT-NO
+                                READ LOAN-SCHEDULE-OUT
+                                    KEY IS SCHED-OUT-KEY
+                                    INVALID KEY
+                                    CONTINUE
+                                    NOT INVALID KEY
+                                    SET SCHED-OUT-PAID TO TRUE
+                                    ACCEPT SCHED-OUT-DATE FROM DATE
+                                    REWRITE LOAN-SCHEDULE-RECORD
+                                    END-REWRITE
+                                END-READ
+                                MOVE 'OK ' TO OUT-ACCOUNT-DS
+                                MOVE 'OK ' TO WS-RETURN-STATUS
+                                MOVE ACCOUNT-OUT-CURRENCY TO
+                                    OUT-ACCOUNT-CURRENCY
+                                MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                                WRITE OUT-ACCOUNT-FILE
+                                END-WRITE
+                            END-IF
+                        END-READ
+                    END-IF
+                END-IF
+                END-IF
+                CLOSE LOAN-SCHEDULE-OUT
+                CLOSE LOAN-OUT
+                CLOSE STATEMENT-OUT
+                END-IF
+           END-IF
+           END-IF
+           CLOSE LEDGER-OUT
+           CLOSE STATEMENT-OUTPUT
            END-IF.
 
        goback.
