@@ -0,0 +1,21 @@
+      ******************************************************************
+      * ACCOUNTREC - shared account record layout for storage/statement
+      * .data.  Included with COPY ... REPLACING so every program that
+      * touches the account file keeps its own field-name prefix
+      * (ACCOUNT-OUT-, ACCOUNT-IN-, etc) while sharing one layout.
+      ******************************************************************
+           05 :PFX:-ID              PIC 9(10).
+           05 :PFX:-PEOPLE-ID       PIC 9(10).
+           05 :PFX:-VALUE           PIC S9(10)V9(2).
+           05 :PFX:-DAILY-LIMIT     PIC 9(10)V9(2).
+           05 :PFX:-DAILY-TOTAL     PIC 9(10)V9(2).
+           05 :PFX:-DAILY-DATE      PIC 9(8).
+           05 :PFX:-OVERDRAFT-LIMIT PIC 9(10)V9(2).
+           05 :PFX:-STATUS          PIC A(1).
+               88 :PFX:-OPEN VALUE 'A'.
+               88 :PFX:-CLOSED VALUE 'F'.
+               88 :PFX:-FROZEN VALUE 'B'.
+           05 :PFX:-TYPE            PIC A(1).
+               88 :PFX:-CHECKING VALUE 'C'.
+               88 :PFX:-SAVINGS VALUE 'S'.
+           05 :PFX:-CURRENCY        PIC A(3).
