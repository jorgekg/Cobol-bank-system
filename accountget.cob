@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Consulta das contas vinculadas a um cliente (PEOPLE-ID)
+      *         a partir da chave alternativa de storage/statement.data
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNTGET.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT QUERY-IN ASSIGN TO 'input/accountquery.data'.
+             SELECT ACCOUNTS-OUT ASSIGN TO 'output/accountquery.data'.
+             SELECT STATEMENT-OUT ASSIGN TO 'storage/statement.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS DYNAMIC
+             RECORD KEY IS ACCOUNT-OUT-ID
+             ALTERNATE RECORD KEY IS ACCOUNT-OUT-PEOPLE-ID
+                 WITH DUPLICATES
+             FILE STATUS IS FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD QUERY-IN.
+           01 QUERY-IN-FILE.
+               05 QUERY-IN-PEOPLE-ID PIC 9(10).
+
+           FD ACCOUNTS-OUT.
+           01 ACCOUNTS-OUT-FILE.
+               05 ACCOUNTS-OUT-PEOPLE-ID PIC 9(10).
+               05 ACCOUNTS-OUT-ACCOUNT-ID PIC 9(10).
+               05 ACCOUNTS-OUT-VALUE PIC S9(10)V9(2).
+               05 ACCOUNTS-OUT-STATUS PIC A(1).
+               05 ACCOUNTS-OUT-FOUND PIC A(1).
+
+           FD STATEMENT-OUT.
+           01 ACCOUNT-OUT-MOVEMENT.
+               COPY ACCOUNTREC REPLACING ==:PFX:== BY ==ACCOUNT-OUT==.
+
+           WORKING-STORAGE SECTION.
+           01 WS-QUERY-IN.
+               05 WS-QUERY-IN-PEOPLE-ID PIC 9(10).
+           01 WS-EOF PIC A(1).
+           01 WS-SCAN-DONE PIC A(1).
+           01 WS-FOUND-ANY PIC A(1).
+           01 FS PIC A(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT QUERY-IN.
+           OPEN OUTPUT ACCOUNTS-OUT.
+           OPEN INPUT STATEMENT-OUT.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ QUERY-IN INTO WS-QUERY-IN
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                     MOVE WS-QUERY-IN-PEOPLE-ID TO ACCOUNT-OUT-PEOPLE-ID
+                     MOVE 'N' TO WS-FOUND-ANY
+                     START STATEMENT-OUT
+                         KEY IS EQUAL TO ACCOUNT-OUT-PEOPLE-ID
+                         INVALID KEY MOVE 'Y' TO WS-SCAN-DONE
+                         NOT INVALID KEY MOVE 'N' TO WS-SCAN-DONE
+                     END-START
+                     PERFORM UNTIL WS-SCAN-DONE = 'Y'
+                         READ STATEMENT-OUT NEXT RECORD
+                             AT END MOVE 'Y' TO WS-SCAN-DONE
+                             NOT AT END
+                               IF ACCOUNT-OUT-PEOPLE-ID =
+                                   WS-QUERY-IN-PEOPLE-ID THEN
+                                   MOVE 'Y' TO WS-FOUND-ANY
+                                   MOVE WS-QUERY-IN-PEOPLE-ID
+                                     TO ACCOUNTS-OUT-PEOPLE-ID
+                                   MOVE ACCOUNT-OUT-ID
+                                     TO ACCOUNTS-OUT-ACCOUNT-ID
+                                   MOVE ACCOUNT-OUT-VALUE
+                                     TO ACCOUNTS-OUT-VALUE
+                                   MOVE ACCOUNT-OUT-STATUS
+                                     TO ACCOUNTS-OUT-STATUS
+                                   MOVE 'Y' TO ACCOUNTS-OUT-FOUND
+                                   WRITE ACCOUNTS-OUT-FILE
+                               ELSE
+                                   MOVE 'Y' TO WS-SCAN-DONE
+                               END-IF
+                         END-READ
+                     END-PERFORM
+                     IF WS-FOUND-ANY = 'N' THEN
+                         MOVE WS-QUERY-IN-PEOPLE-ID
+                           TO ACCOUNTS-OUT-PEOPLE-ID
+                         MOVE 0 TO ACCOUNTS-OUT-ACCOUNT-ID
+                         MOVE 0 TO ACCOUNTS-OUT-VALUE
+                         MOVE SPACES TO ACCOUNTS-OUT-STATUS
+                         MOVE 'N' TO ACCOUNTS-OUT-FOUND
+                         WRITE ACCOUNTS-OUT-FILE
+                     END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE QUERY-IN.
+           CLOSE ACCOUNTS-OUT.
+           CLOSE STATEMENT-OUT.
+           GOBACK.
