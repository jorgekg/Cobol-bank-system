@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SESSIONREC - shared session-token record layout for
+      * storage/session.data.  One record per customer holds the token
+      * issued by PEOPLELOGIN on a successful login and the date it
+      * expires; PEOPLE validates a caller's signature against this
+      * file instead of a field carried inside its own input record.
+      ******************************************************************
+           05 :PFX:-PEOPLE-ID       PIC 9(10).
+           05 :PFX:-TOKEN           PIC A(10).
+           05 :PFX:-EXPIRES-DATE    PIC 9(8).
